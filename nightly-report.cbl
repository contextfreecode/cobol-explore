@@ -0,0 +1,66 @@
+       identification division.
+       program-id. nightly-report.
+       environment division.
+       input-output section.
+       file-control.
+           select runlog-file assign to "RUNLOG"
+               organization line sequential
+               file status is runlog-file-status.
+       data division.
+       file section.
+           copy game-runlog-data.
+       working-storage section.
+           01 runlog-file-status pic x(02).
+               88 runlog-file-ok value '00'.
+               88 runlog-file-eof value '10'.
+
+           01 today-date pic x(08).
+
+           01 total-plays binary-long value 0.
+           01 total-credits binary-long value 0.
+           01 distance-sum binary-long value 0.
+           01 high-score pic 9(09)v9(02) packed-decimal value 0.
+           01 average-distance pic z(8)9 value 0.
+       procedure division.
+       main.
+           move function current-date(1:8) to today-date
+           open input runlog-file
+           if runlog-file-ok then
+               perform tally-run
+               perform until runlog-file-eof
+                   perform tally-run
+               end-perform
+               close runlog-file
+           end-if
+           perform print-summary
+           goback
+           .
+
+       tally-run.
+           read runlog-file
+               at end set runlog-file-eof to true
+               not at end
+                   if runlog-date = today-date then
+                       add 1 to total-plays
+                       add runlog-distance to distance-sum
+                       if runlog-credit-used then
+                           add 1 to total-credits
+                       end-if
+                       if runlog-score > high-score then
+                           move runlog-score to high-score
+                       end-if
+                   end-if
+           end-read
+           .
+
+       print-summary.
+           display 'Fall Fast - shift-end summary for ' today-date
+           display 'Total plays:    ' total-plays
+           if total-plays > 0 then
+               compute average-distance = distance-sum / total-plays
+           end-if
+           display 'Average distance: ' average-distance
+           display 'High score:     ' high-score
+           display 'Total credits:  ' total-credits
+           .
+       end program nightly-report.
