@@ -3,6 +3,11 @@
            88 sdl-event-type-quit value 256.
            88 sdl-event-type-keydown value 768.
            88 sdl-event-type-keyup value 769.
+           88 sdl-event-type-caxismotion value 1616.
+           88 sdl-event-type-cbuttondown value 1617.
+           88 sdl-event-type-cbuttonup value 1618.
+           88 sdl-event-type-cdeviceadded value 1619.
+           88 sdl-event-type-cdeviceremoved value 1620.
        01 sdl-event-keyboard redefines sdl-event.
            05 sdl-event-key-type binary-long.
            05 sdl-event-key-timestamp binary-long.
@@ -14,7 +19,21 @@
            05 sdl-event-key-sym.
                10 sdl-event-key-scancode binary-long.
                    88 sdl-scancode-a value 4.
+                   88 sdl-scancode-b value 5.
+                   88 sdl-scancode-c value 6.
                    88 sdl-scancode-d value 7.
+                   88 sdl-scancode-f value 9.
+                   88 sdl-scancode-5 value 34.
+                   88 sdl-scancode-h value 11.
+                   88 sdl-scancode-k value 14.
+                   88 sdl-scancode-o value 18.
+                   88 sdl-scancode-p value 19.
+                   88 sdl-scancode-q value 20.
+                   88 sdl-scancode-r value 21.
+                   88 sdl-scancode-s value 22.
+                   88 sdl-scancode-space value 44.
+                   88 sdl-scancode-u value 24.
+                   88 sdl-scancode-w value 26.
                    88 sdl-scancode-return value 40.
                    88 sdl-scancode-escape value 41.
                    88 sdl-scancode-right value 79.
@@ -22,6 +41,46 @@
                    88 sdl-scancode-down value 81.
                    88 sdl-scancode-up value 82.
                    88 sdl-scancode-enter value 88.
+                   88 sdl-scancode-f1 value 58.
+                   88 sdl-scancode-f2 value 59.
+                   88 sdl-scancode-f3 value 60.
+                   88 sdl-scancode-f9 value 66.
+                   88 sdl-scancode-x value 27.
                10 sdl-event-key-keycode binary-long.
                10 sdl-event-key-mod binary-short.
                10 sdl-event-key-unused binary-long.
+
+       01 sdl-event-cbutton redefines sdl-event.
+           05 sdl-event-cbutton-type binary-long.
+           05 sdl-event-cbutton-timestamp binary-long.
+           05 sdl-event-cbutton-which binary-long.
+           05 sdl-event-cbutton-button binary-char.
+               88 sdl-cbutton-a value 0.
+               88 sdl-cbutton-b value 1.
+               88 sdl-cbutton-back value 4.
+               88 sdl-cbutton-start value 6.
+               88 sdl-cbutton-dpad-up value 11.
+               88 sdl-cbutton-dpad-down value 12.
+               88 sdl-cbutton-dpad-left value 13.
+               88 sdl-cbutton-dpad-right value 14.
+           05 sdl-event-cbutton-state binary-char.
+           05 sdl-event-cbutton-padding1 binary-char.
+           05 sdl-event-cbutton-padding2 binary-char.
+
+       01 sdl-event-caxis redefines sdl-event.
+           05 sdl-event-caxis-type binary-long.
+           05 sdl-event-caxis-timestamp binary-long.
+           05 sdl-event-caxis-which binary-long.
+           05 sdl-event-caxis-axis binary-char.
+               88 sdl-caxis-leftx value 0.
+               88 sdl-caxis-lefty value 1.
+           05 sdl-event-caxis-padding1 binary-char.
+           05 sdl-event-caxis-padding2 binary-char.
+           05 sdl-event-caxis-padding3 binary-char.
+           05 sdl-event-caxis-value binary-short.
+           05 sdl-event-caxis-padding4 binary-short.
+
+       01 sdl-event-cdevice redefines sdl-event.
+           05 sdl-event-cdevice-type binary-long.
+           05 sdl-event-cdevice-timestamp binary-long.
+           05 sdl-event-cdevice-which binary-long.
