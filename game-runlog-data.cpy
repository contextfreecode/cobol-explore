@@ -0,0 +1,32 @@
+           fd runlog-file.
+      *    One fixed-width record per completed match, appended as it
+      *    finishes -- read back by nightly-report.cbl for the shift
+      *    summary.
+           01 runlog-record.
+               05 runlog-date pic x(08).
+               05 runlog-start-time pic x(06).
+               05 runlog-end-time pic x(06).
+               05 runlog-distance pic 9(09).
+               05 runlog-score pic 9(09)v9(02).
+               05 runlog-elapsed-time pic 9(09)v9(02).
+      *    One column per modifier instead of a single mutually
+      *    exclusive code -- daily/hard/pattern/practice are all
+      *    independently toggleable hotkeys and can be on together, so
+      *    a single-letter priority code would silently drop whichever
+      *    modifiers didn't win. Blank means an ordinary run.
+               05 runlog-mode.
+                   10 runlog-mode-daily-flag pic x.
+                       88 runlog-mode-daily value 'D'.
+                   10 runlog-mode-hard-flag pic x.
+                       88 runlog-mode-hard value 'H'.
+                   10 runlog-mode-pattern-flag pic x.
+                       88 runlog-mode-pattern value 'P'.
+                   10 runlog-mode-practice-flag pic x.
+                       88 runlog-mode-practice value 'R'.
+               05 runlog-credit-flag pic x(01).
+                   88 runlog-credit-used value 'Y'.
+      *    Set only by recover-checkpoint, when this record was
+      *    reconstructed from a crash-recovered checkpoint rather than
+      *    a normal finish-match completion.
+               05 runlog-recovered-flag pic x(01).
+                   88 runlog-recovered value 'Y'.
