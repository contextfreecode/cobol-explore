@@ -1,16 +1,79 @@
        init.
+           call 'SDL_GetTicks' returning cabinet-start-ticks
+           end-call
+           perform init-config
+           perform init-theme
            perform init-random
            perform init-sdl
+           perform check-asset-sizes
            perform init-texture
+           perform init-audio
+           perform init-controller
+           perform init-milestones
+           perform init-ghost
            perform init-rect
            perform init-stats
+           perform load-cabstats
+           perform recover-checkpoint
            .
 
+      *    Reached from an abandoned run (Escape mid-match) as well as
+      *    from an ended demo -- close-pattern/clear-checkpoint mirror
+      *    finish-match's own cleanup so an abandoned run doesn't leave
+      *    the pattern file positioned mid-file or a stale CHECKPOINT
+      *    record for recover-checkpoint to mistake for a crash.
        init-reset.
+           if not mode-init then
+               if pattern-mode then perform close-pattern end-if
+               perform clear-checkpoint
+           end-if
+           perform stop-music
            perform init-rect
            perform init-stats
            .
 
+       init-config.
+           open input config-file
+           if config-file-ok then
+               read config-file
+                   at end continue
+                   not at end
+                       move cfg-win-w to win-w
+                       move cfg-win-h to win-h
+                       move cfg-tile-size to tile-size
+                       move cfg-scancode-left to scancode-left
+                       move cfg-scancode-right to scancode-right
+                       move cfg-scancode-up to scancode-up
+                       move cfg-scancode-down to scancode-down
+                       move cfg-scancode-confirm to scancode-confirm
+                       move cfg-scancode-escape to scancode-escape
+                       move cfg-ground-col-count to ground-col-count
+                       if ground-col-count < 1
+                               or ground-col-count
+                                   > ground-col-count-max
+                               then
+                           move 9 to ground-col-count
+                       end-if
+                       if cfg-frame-target-ms > 0 then
+                           move cfg-frame-target-ms to frame-target-ms
+                       end-if
+               end-read
+               close config-file
+           end-if
+           compute game-w = tile-size * ground-col-count
+           compute game-w-half = win-w / 2
+           compute tile-size-2 = tile-size / 2
+           .
+
+       init-theme.
+           move function numval(function current-date(5:4))
+               to today-mmdd
+           if today-mmdd >= holiday-start-mmdd
+                   and today-mmdd <= holiday-end-mmdd then
+               set holiday-theme to true
+           end-if
+           .
+
        init-random.
            move function numval(function current-date(1:16)) to seed
            move function abs(seed) to seed
@@ -18,12 +81,26 @@
            .
 
        init-sdl.
-           call 'sdlInit' using by value sdl-init-video
+           compute sdl-init-flags =
+               sdl-init-video + sdl-init-audio + sdl-init-gamecontroller
+           call 'sdlInit' using by value sdl-init-flags
+               returning sdl-init-result
+           end-call
+           if sdl-init-result < 0 then
+               move 'sdlInit failed -- check the SDL video/audio driver'
+                   to startup-message
+               perform fail-startup
+           end-if
            call 'sdlCreateWindow' using
               by content z'Fall Fast'
               by value 100 0; win-w win-h; 0
               returning win
            end-call
+           if win equal null then
+               move 'SDL_CreateWindow returned null -- check display'
+                   to startup-message
+               perform fail-startup
+           end-if
            call 'sdlCreateRenderer' using
                by value win
       *        -- TODO How to pass a null pointer? --
@@ -31,17 +108,92 @@
                by value sdl-renderer-accelerated
                returning renderer
            end-call
+           if renderer equal null then
+               move 'SDL_CreateRenderer returned null -- check GPU'
+                   to startup-message
+               perform fail-startup
+           end-if
            call 'sdlSetRenderDrawBlendMode' using
                by value renderer 1
            end-call
            .
 
+       check-asset-sizes.
+      *    Fail loudly at startup rather than let an oversized embed
+      *    quietly truncate against load-texture-data's fixed-size
+      *    linkage buffer.
+           if finish-asset-data-size > asset-data-max-bytes then
+               move 'finish-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if font-asset-data-size > asset-data-max-bytes then
+               move 'font-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if ground-asset-data-size > asset-data-max-bytes then
+               move 'ground-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if ground-holiday-asset-data-size > asset-data-max-bytes then
+               move 'ground-holiday-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if menu-asset-data-size > asset-data-max-bytes then
+               move 'menu-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if menu-holiday-asset-data-size > asset-data-max-bytes then
+               move 'menu-holiday-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if player-asset-data-size > asset-data-max-bytes then
+               move 'player-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if wall-asset-data-size > asset-data-max-bytes then
+               move 'wall-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if blip-asset-data-size > asset-data-max-bytes then
+               move 'blip-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if impact-asset-data-size > asset-data-max-bytes then
+               move 'impact-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if landing-asset-data-size > asset-data-max-bytes then
+               move 'landing-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           if music-asset-data-size > asset-data-max-bytes then
+               move 'music-asset-data exceeds the embed limit'
+                   to startup-message
+               perform fail-startup
+           end-if
+           .
+
        init-texture.
            call 'loadTextureData' using
                by value renderer finish-asset-data-size
                by reference finish-asset-data
                returning finish-texture
            end-call
+           if finish-texture equal null then
+               move 'finish texture failed to load' to startup-message
+               perform fail-startup
+           end-if
       *    call 'load-texture' using
       *        z'assets/font.png' renderer font-texture
       *    end-call
@@ -50,30 +202,107 @@
                by reference font-asset-data
                returning font-texture
            end-call
+           if font-texture equal null then
+               move 'font texture failed to load' to startup-message
+               perform fail-startup
+           end-if
       *    call 'load-texture-data' using
       *        ground-asset-data ground-asset-data-size renderer
       *        ground-texture
       *    end-call
-           call 'loadTextureData' using
-               by value renderer ground-asset-data-size
-               by reference ground-asset-data
-               returning ground-texture
-           end-call
-           call 'loadTextureData' using
-               by value renderer menu-asset-data-size
-               by reference menu-asset-data
-               returning menu-texture
-           end-call
+           if holiday-theme then
+               call 'loadTextureData' using
+                   by value renderer ground-holiday-asset-data-size
+                   by reference ground-holiday-asset-data
+                   returning ground-texture
+               end-call
+           else
+               call 'loadTextureData' using
+                   by value renderer ground-asset-data-size
+                   by reference ground-asset-data
+                   returning ground-texture
+               end-call
+           end-if
+           if ground-texture equal null then
+               move 'ground texture failed to load' to startup-message
+               perform fail-startup
+           end-if
+           if holiday-theme then
+               call 'loadTextureData' using
+                   by value renderer menu-holiday-asset-data-size
+                   by reference menu-holiday-asset-data
+                   returning menu-texture
+               end-call
+           else
+               call 'loadTextureData' using
+                   by value renderer menu-asset-data-size
+                   by reference menu-asset-data
+                   returning menu-texture
+               end-call
+           end-if
+           if menu-texture equal null then
+               move 'menu texture failed to load' to startup-message
+               perform fail-startup
+           end-if
            call 'loadTextureData' using
                by value renderer player-asset-data-size
                by reference player-asset-data
                returning player-texture
            end-call
+           if player-texture equal null then
+               move 'player texture failed to load' to startup-message
+               perform fail-startup
+           end-if
            call 'loadTextureData' using
                by value renderer wall-asset-data-size
                by reference wall-asset-data
                returning wall-texture
            end-call
+           if wall-texture equal null then
+               move 'wall texture failed to load' to startup-message
+               perform fail-startup
+           end-if
+           .
+
+       init-audio.
+      *    44.1kHz, signed 16-bit system-endian, stereo, 2048-sample
+      *    buffer -- the usual SDL_mixer defaults.
+           call 'Mix_OpenAudio' using by value 44100 32784 2 2048
+           end-call
+           call 'load-sound-data' using
+               blip-asset-data-size blip-asset-data blip-sound
+           end-call
+           call 'load-sound-data' using
+               impact-asset-data-size impact-asset-data impact-sound
+           end-call
+           call 'load-sound-data' using
+               landing-asset-data-size landing-asset-data landing-sound
+           end-call
+           call 'load-music-data' using
+               music-asset-data-size music-asset-data music-track
+           end-call
+           .
+
+       init-controller.
+      *    Open the first attached joystick that presents itself as a
+      *    standard game controller -- the stick-and-buttons control
+      *    panel on the cabinet reports this way.
+           call 'SDL_NumJoysticks' returning controller-count
+           end-call
+           perform varying controller-index from 0 by 1
+               until controller-index >= controller-count
+                   or game-controller not equal null
+               call 'SDL_IsGameController' using by value
+                   controller-index
+                   returning is-game-controller
+               end-call
+               if is-game-controller not = 0
+                   call 'SDL_GameControllerOpen' using by value
+                       controller-index
+                       returning game-controller
+                   end-call
+               end-if
+           end-perform
            .
 
        init-rect.
@@ -108,11 +337,43 @@
            compute player-src-rect-x = 8 * player-src-rect-w
            compute player-dst-rect-x = (game-w - player-src-rect-w) / 2
            compute player-dst-rect-y = 4 * tile-size - player-src-rect-h
+           move player-dst-rect-w to ghost-dst-rect-w
+           move player-dst-rect-h to ghost-dst-rect-h
+           move player-dst-rect-y to ghost-dst-rect-y
+           perform reset-ghost
+           move zero to ground-row-index-2
+           compute player2-dst-rect-w = player-dst-rect-w / 2
+           compute player2-dst-rect-h = player-dst-rect-h / 2
+           compute player2-dst-rect-x =
+               (game-w-half - player2-dst-rect-w) / 2
+           compute player2-dst-rect-y =
+               4 * tile-size-2 - player2-dst-rect-h
            .
 
        init-stats.
            move zeros to distance decimal-time score
+           move 1 to current-player
+           move zero to landing-count
+           move zero to near-miss-last-row
+           move split-distance-mark to split-next-mark
+           move space to demo-mode-flag
+      *    A card-less next player must not inherit whatever card the
+      *    previous player last scanned -- poll-loyalty-card only
+      *    refreshes this state when a card is actually presented, so
+      *    it has to be cleared here for the in-between case.
+           move space to loyalty-scan-id
+           move space to loyalty-card-flag
+           move zeros to loyalty-best-distance loyalty-best-score
+               loyalty-best-time
+           call 'SDL_GetTicks' returning idle-since
+           perform apply-difficulty
+           perform apply-speed-cap
            set mode-init to true
            set option-time to true
            set step-frame-fall to true
+           perform init-highscore
+           move zeros to distance-2 decimal-time-2 score-2
+           move zero to landing-count-2
+           move space to collision-2-flag
+           set step-frame-2-fall to true
            .
