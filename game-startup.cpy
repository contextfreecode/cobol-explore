@@ -0,0 +1,19 @@
+       log-startup.
+           move function concatenate(
+               function trim(function current-date(1:8)) ' '
+               function trim(function current-date(9:6)) ' '
+               function trim(startup-message)
+           ) to startlog-record
+           open extend startlog-file
+           if not startlog-file-ok then
+               open output startlog-file
+           end-if
+           write startlog-record
+           close startlog-file
+           .
+
+       fail-startup.
+           perform log-startup
+           display 'FATAL: ' function trim(startup-message)
+           stop run
+           .
