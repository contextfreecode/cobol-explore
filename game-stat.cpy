@@ -4,6 +4,92 @@
                by value renderer finish-texture
                by content finish-src-rect finish-dst-rect
            end-call
+           if two-player
+               then perform render-finish-players
+               else perform render-finish-summary
+           end-if
+           .
+
+      *    Composites the actual run numbers onto the static finish
+      *    art through the same draw-stat mechanism the HUD already
+      *    uses, so one screenshot of this screen tells the whole
+      *    story of the run.
+       render-finish-summary.
+           compute fmt-distance = qualifying-distance / 70
+           move fmt-distance to full-line
+           compute stat-rect-x = finish-dst-rect-x + 40
+           compute stat-rect-y = finish-dst-rect-y + 20
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           call 'format-time' using qualifying-time fmt-time
+           move fmt-time to full-line
+           compute stat-rect-y = finish-dst-rect-y + 40
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           call 'space-fill' using qualifying-score fmt-score
+           move fmt-score to full-line
+           compute stat-rect-y = finish-dst-rect-y + 60
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           .
+
+       render-initials.
+           perform render-menu-bg
+           call 'sdlRenderCopy' using
+               by value renderer finish-texture
+               by content finish-src-rect finish-dst-rect
+           end-call
+           move entered-initials to full-line
+           call 'wrap-arrows' using full-line
+           end-call
+           compute stat-rect-x = (game-w - font-tile-w * 5) / 2
+           compute stat-rect-y = (win-h - font-tile-h) / 2
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           .
+
+       render-finish-players.
+           perform render-finish-player
+               varying finish-player-index from 1 by 1
+               until finish-player-index > 2
+           .
+
+       render-finish-player.
+           compute fmt-distance =
+               player-distance(finish-player-index) / 70
+           move fmt-distance to full-line
+      *    Hand refined coordinates, one column per player.
+           compute stat-rect-x =
+               finish-dst-rect-x + 40 + (finish-player-index - 1) * 260
+           compute stat-rect-y = finish-dst-rect-y + 40
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           call 'format-time' using
+               player-time(finish-player-index) fmt-time
+           move fmt-time to full-line
+           compute stat-rect-y = finish-dst-rect-y + 55
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           call 'space-fill' using
+               player-score(finish-player-index) fmt-score
+           move fmt-score to full-line
+           compute stat-rect-y = finish-dst-rect-y + 70
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
            .
 
        render-menu-bg.
@@ -27,13 +113,355 @@
                by content menu-src-rect menu-dst-rect
            end-call
            perform render-options
+           perform render-today-best
+           if loyalty-card-known perform render-loyalty-best end-if
+           if not demo-mode perform render-idle-dim end-if
+           .
+
+      *    Only runs up to attract-idle-ms, since start-demo takes over
+      *    the screen with real gameplay once that elapses.
+       render-idle-dim.
+           if frame-start - idle-since > idle-dim-start-ms then
+               compute idle-dim-alpha = function min(
+                   idle-dim-max-alpha,
+                   (frame-start - idle-since - idle-dim-start-ms)
+                       * idle-dim-max-alpha
+                       / (attract-idle-ms - idle-dim-start-ms)
+               )
+               move zero to stat-rect-x stat-rect-y
+               move win-w to stat-rect-w
+               move win-h to stat-rect-h
+               call 'sdlSetRenderDrawColor' using
+                   by value renderer 0 0 0 idle-dim-alpha
+               end-call
+               call 'sdlRenderFillRect' using
+                   by value renderer
+                   by content stat-rect
+               end-call
+           end-if
+           .
+
+       render-today-best.
+           compute fmt-distance = today-best-distance / 70
+           move fmt-distance to full-line
+      *    TODAY'S BEST readout under the menu art's own label.
+           compute stat-rect-x = menu-dst-rect-x + 280
+           compute stat-rect-y = menu-dst-rect-y + 220
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           .
+
+      *    Shown once poll-loyalty-card recognizes a scanned card, so
+      *    a regular sees what they're trying to beat before a credit
+      *    is even spent.
+       render-loyalty-best.
+           evaluate true
+               when language-spanish move 'BIENVENIDO' to full-line
+               when other move 'WELCOME BACK' to full-line
+           end-evaluate
+           compute stat-rect-x = menu-dst-rect-x + 40
+           compute stat-rect-y = menu-dst-rect-y + 190
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           compute fmt-distance = loyalty-best-distance / 70
+           call 'format-time' using loyalty-best-time fmt-time
+           move function concatenate(
+               function trim(fmt-distance) ' ' fmt-time
+           ) to full-line
+           compute stat-rect-y = menu-dst-rect-y + 205
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           .
+
+      *    Panel for people waiting in line, reusing render-menu-bg's
+      *    darkened-overlay look at a smaller size in the corner so it
+      *    doesn't block the lane actually being played.
+       render-spectator-queue.
+           if mode-play and not demo-mode
+                   and spectator-entry-count > 0 then
+               perform cycle-spectator-entry
+               move zero to stat-rect-y
+               compute stat-rect-x = win-w - font-tile-w * 16
+               compute stat-rect-w = font-tile-w * 16
+               compute stat-rect-h = font-tile-h * 2
+               call 'sdlSetRenderDrawColor' using
+                   by value renderer 0 0 0 180
+               end-call
+               call 'sdlRenderFillRect' using
+                   by value renderer
+                   by content stat-rect
+               end-call
+               evaluate true
+                   when language-spanish move 'MEJORES HOY' to full-line
+                   when other move 'TOP RUNS TODAY' to full-line
+               end-evaluate
+               compute stat-rect-y = 0
+               call 'draw-stat' using
+                   full-line renderer font-texture
+                   font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+               end-call
+               compute fmt-distance =
+                   spectator-distance(spectator-display-index) / 70
+               move function trim(fmt-distance) to full-line
+               compute stat-rect-y = font-tile-h
+               call 'draw-stat' using
+                   full-line renderer font-texture
+                   font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+               end-call
+           end-if
+           .
+
+       cycle-spectator-entry.
+           if frame-start >= spectator-cycle-until then
+               compute spectator-cycle-until =
+                   frame-start + spectator-cycle-ms
+               add 1 to spectator-display-index
+               if spectator-display-index > spectator-entry-count
+                   then move 1 to spectator-display-index
+               end-if
+           end-if
+           .
+
+      *    Shown once a credit is spent, before start-match hands off
+      *    to mode-play; left/right cycles player-skin-index via
+      *    process-select, confirm/start starts the actual run.
+       render-select.
+           perform render-menu-bg
+           evaluate true
+               when language-spanish
+                   move 'ELIGE TU PERSONAJE' to full-line
+               when other move 'CHOOSE YOUR CHARACTER' to full-line
+           end-evaluate
+           compute stat-rect-x =
+               (game-w - font-tile-w
+                   * function length(function trim(full-line))) / 2
+           compute stat-rect-y = menu-dst-rect-y + 40
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           move player-skin-index to skin-select-display
+           move skin-select-display to full-line
+           call 'wrap-arrows' using full-line
+           end-call
+           compute stat-rect-x = (game-w - font-tile-w * 3) / 2
+           compute stat-rect-y = menu-dst-rect-y + 90
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           perform choose-player-tile
+           call 'SDL_RenderCopyEx' using
+               by value renderer player-texture
+               by content player-src-rect player-dst-rect
+               by value angle 0 direction-flag
+           end-call
+           .
+
+      *    Reachable only through the F1-held/F2-pressed operator
+      *    combo from mode-init, so a player can't wander in by
+      *    mashing the function row.
+       render-maintenance.
+           perform render-menu-bg
+           call 'SDL_GetTicks' returning maintenance-hours
+           end-call
+           compute maintenance-hours =
+               (maintenance-hours - cabinet-start-ticks
+                   + cabstats-ms-base) / 3600000
+           evaluate true
+               when language-spanish
+                   move 'MODO DE SERVICIO' to full-line
+               when other move 'MAINTENANCE MODE' to full-line
+           end-evaluate
+           compute stat-rect-x =
+               (game-w - font-tile-w
+                   * function length(function trim(full-line))) / 2
+           compute stat-rect-y = menu-dst-rect-y + 40
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           move total-plays-count to maintenance-plays-display
+           move maintenance-plays-display to full-line
+           compute stat-rect-x = (game-w - font-tile-w * 10) / 2
+           compute stat-rect-y = menu-dst-rect-y + 90
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           move total-credits-collected to maintenance-credits-display
+           move maintenance-credits-display to full-line
+           compute stat-rect-y = menu-dst-rect-y + 105
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           move maintenance-hours to maintenance-hours-display
+           move maintenance-hours-display to full-line
+           compute stat-rect-y = menu-dst-rect-y + 120
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           .
+
+       render-paused.
+           perform render-menu-bg
+           evaluate true
+               when language-spanish move 'PAUSADO' to full-line
+               when other move 'PAUSED' to full-line
+           end-evaluate
+           compute stat-rect-x =
+               (game-w - font-tile-w
+                   * function length(function trim(full-line))) / 2
+           compute stat-rect-y = (win-h - font-tile-h) / 2
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           .
+
+       render-resume-countdown.
+           perform render-menu-bg
+           move resume-count to resume-count-display
+           move resume-count-display to full-line
+           compute stat-rect-x = (game-w - font-tile-w) / 2
+           compute stat-rect-y = (win-h - font-tile-h) / 2
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           .
+
+       render-credits.
+           if free-play
+               then
+                   evaluate true
+                       when language-spanish
+                           move 'JUEGO GRATIS' to full-line
+                       when other move 'FREE PLAY' to full-line
+                   end-evaluate
+               else
+                   move credits to credits-display
+                   evaluate true
+                       when language-spanish
+                           move function concatenate(
+                               'CREDITOS '
+                               function trim(credits-display)
+                           ) to full-line
+                       when other
+                           move function concatenate(
+                               'CREDITS '
+                               function trim(credits-display)
+                           ) to full-line
+                   end-evaluate
+           end-if
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' font-tile-w 0
+           end-call
+           .
+
+       render-speed-cap.
+           evaluate true
+               when speed-cap-high and language-spanish
+                   move 'LIMITE DE VELOCIDAD ALTO' to full-line
+               when speed-cap-uncapped and language-spanish
+                   move 'VELOCIDAD SIN LIMITE' to full-line
+               when language-spanish
+                   move 'LIMITE DE VELOCIDAD NORMAL' to full-line
+               when speed-cap-high move 'SPEED CAP HIGH' to full-line
+               when speed-cap-uncapped
+                   move 'SPEED UNCAPPED' to full-line
+               when other move 'SPEED CAP NORMAL' to full-line
+           end-evaluate
+           compute stat-rect-x =
+               win-w - font-tile-w
+                   * function length(function trim(full-line))
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x 0
+           end-call
+           .
+
+       render-milestone-badge.
+           if milestone-badge then
+               if frame-start > milestone-badge-until then
+                   move space to milestone-badge-flag
+               else
+                   compute fmt-distance = milestone-badge-value / 70
+                   move function concatenate(
+                       'MILESTONE ' function trim(fmt-distance)
+                   ) to full-line
+                   compute stat-rect-x = (game-w - font-tile-w * 14) / 2
+                   compute stat-rect-y = font-tile-h * 2
+                   call 'draw-stat' using
+                       full-line renderer font-texture
+                       font-tile-w font-tile-h 'L'
+                       stat-rect-x stat-rect-y
+                   end-call
+               end-if
+           end-if
+           .
+
+       render-split-badge.
+      *    Shares the screen with the milestone badge above, so it gets
+      *    its own row -- a distance could cross both in the same frame.
+           if split-badge then
+               if frame-start > split-badge-until then
+                   move space to split-badge-flag
+               else
+                   compute fmt-distance = split-badge-distance / 70
+                   call 'format-time' using split-badge-time fmt-time
+                   move function concatenate(
+                       function trim(fmt-distance) ' ' fmt-time
+                   ) to full-line
+                   compute stat-rect-x = (game-w - font-tile-w * 14) / 2
+                   compute stat-rect-y = font-tile-h * 3
+                   call 'draw-stat' using
+                       full-line renderer font-texture
+                       font-tile-w font-tile-h 'L'
+                       stat-rect-x stat-rect-y
+                   end-call
+               end-if
+           end-if
+           .
+
+       render-debug-overlay.
+           if debug-overlay and mode-play then
+               move frame-elapsed-ms to ms-display
+               move fps-value to fps-display
+               move function concatenate(
+                   'MS ' function trim(ms-display)
+                   ' FPS ' function trim(fps-display)
+               ) to full-line
+               compute stat-rect-x = (game-w - font-tile-w * 16) / 2
+               compute stat-rect-y = font-tile-h * 2
+               call 'draw-stat' using
+                   full-line renderer font-texture
+                   font-tile-w font-tile-h 'L'
+                   stat-rect-x stat-rect-y
+               end-call
+           end-if
            .
 
        render-stats.
            perform render-stats-bg
-           if mode-play or mode-finish then
-               perform render-stats-text
-           end-if
+           evaluate true
+               when mode-play or mode-finish or mode-paused
+                       or mode-resuming
+                   perform render-stats-text
+                   if simul-mode then perform render-stats-text-2 end-if
+               when mode-init
+                   perform render-credits
+                   perform render-speed-cap
+           end-evaluate
            .
 
        render-stats-text.
@@ -55,6 +483,19 @@
            end-call
            .
 
+       render-stats-text-2.
+      *    Lane 2 just gets its own distance readout on its own half --
+      *    the time/credits/speed-cap row stays lane 1's alone.
+           compute fmt-distance = distance-2 / 70
+           move fmt-distance to full-line
+           compute stat-rect-x = win-w - font-tile-w
+           compute stat-rect-y = font-tile-h
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'R' stat-rect-x stat-rect-y
+           end-call
+           .
+
        render-stats-bg.
            move zero to stat-rect-x stat-rect-y
            move win-w to stat-rect-w
