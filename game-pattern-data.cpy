@@ -0,0 +1,3 @@
+           fd pattern-file.
+      *    One character per ground column; must match ground-col-count.
+           01 pattern-line pic x(09).
