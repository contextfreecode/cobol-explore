@@ -51,6 +51,48 @@
            .
        end program load-texture-data.
 
+       identification division.
+       program-id. load-sound-data.
+       data division.
+       working-storage section.
+           01 rw usage pointer.
+       linkage section.
+           01 dat-size binary-long.
+           01 dat pic x(1000000).
+           01 chunk usage pointer.
+       procedure division using dat-size dat chunk.
+           call 'SDL_RWFromConstMem' using
+               by reference dat
+               by value dat-size
+               returning rw
+           end-call
+           call 'Mix_LoadWAV_RW' using by value rw 1
+               returning chunk
+           end-call
+           .
+       end program load-sound-data.
+
+       identification division.
+       program-id. load-music-data.
+       data division.
+       working-storage section.
+           01 rw usage pointer.
+       linkage section.
+           01 dat-size binary-long.
+           01 dat pic x(1000000).
+           01 music usage pointer.
+       procedure division using dat-size dat music.
+           call 'SDL_RWFromConstMem' using
+               by reference dat
+               by value dat-size
+               returning rw
+           end-call
+           call 'Mix_LoadMUS_RW' using by value rw 1
+               returning music
+           end-call
+           .
+       end program load-music-data.
+
        identification division.
        program-id. format-time.
        data division.
@@ -141,6 +183,13 @@
                when ':' compute tile-src-rect-x = 11 * tile-w
                when '<' compute tile-src-rect-x = 13 * tile-w
                when '>' compute tile-src-rect-x = 15 * tile-w
+      *        Letter tiles follow the punctuation tiles in the same
+      *        glyph strip, A first -- used by the initials entry
+      *        screen.
+               when 'A' thru 'Z'
+                   compute tile-src-rect-x =
+                       (16 + function ord(txt(j:1))
+                           - function ord('A')) * tile-w
            end-evaluate
            .
        draw.
