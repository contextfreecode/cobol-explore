@@ -0,0 +1,60 @@
+      *    Integration point for a card-reader peripheral: the real
+      *    driver fills loyalty-scan-id through this call each frame
+      *    at mode-init, before a credit is spent. A blank result
+      *    means nothing was presented to the reader this frame.
+       poll-loyalty-card.
+           if mode-init then
+               move space to loyalty-scan-id
+               call 'scanLoyaltyCard' using
+                   by reference loyalty-scan-id
+               end-call
+               if loyalty-scan-id not = spaces then
+                   perform lookup-loyalty-card
+               end-if
+           end-if
+           .
+
+       lookup-loyalty-card.
+           move space to loyalty-card-flag
+           move zeros to loyalty-best-distance loyalty-best-score
+               loyalty-best-time
+           open input loyalty-file
+           if loyalty-file-ok then
+               move loyalty-scan-id to loyalty-card-id
+               read loyalty-file key is loyalty-card-id
+                   invalid key continue
+                   not invalid key
+                       set loyalty-card-known to true
+                       move loyalty-distance to loyalty-best-distance
+                       move loyalty-score to loyalty-best-score
+                       move loyalty-time to loyalty-best-time
+               end-read
+               close loyalty-file
+           end-if
+           .
+
+      *    Keeps the regular's on-file best current, the same way
+      *    write-highscore keeps the day's best current -- otherwise
+      *    the lookup would only ever show whatever the card started
+      *    with.
+       update-loyalty-best.
+           if loyalty-card-known and not two-player
+                   and qualifying-distance > loyalty-best-distance then
+               move qualifying-distance to loyalty-best-distance
+               move qualifying-score to loyalty-best-score
+               move qualifying-time to loyalty-best-time
+               move loyalty-scan-id to loyalty-card-id
+               move loyalty-best-distance to loyalty-distance
+               move loyalty-best-score to loyalty-score
+               move loyalty-best-time to loyalty-time
+               open i-o loyalty-file
+               if loyalty-file-not-exist then
+                   open output loyalty-file
+                   write loyalty-record
+               else
+                   rewrite loyalty-record
+                   invalid key write loyalty-record
+               end-if
+               close loyalty-file
+           end-if
+           .
