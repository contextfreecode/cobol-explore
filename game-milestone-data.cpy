@@ -0,0 +1,6 @@
+           fd milestone-file.
+      *    One flag per distance threshold in milestone-thresholds,
+      *    in the same order; persists across sessions so a threshold
+      *    only ever awards its badge once.
+           01 milestone-record.
+               05 milestone-saved-flag pic x occurs 4 times.
