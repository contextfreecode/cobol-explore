@@ -0,0 +1,86 @@
+       init-ghost.
+      *    Load the last confirmed personal best's recorded input, if
+      *    any, so a ghost can be replayed alongside the very first run
+      *    of this session.
+           move zero to ghost-play-count
+           move space to ghost-available-flag
+           open input ghost-file
+           if ghost-file-ok then
+               perform read-ghost-frame
+               perform until ghost-file-eof
+                   perform read-ghost-frame
+               end-perform
+               close ghost-file
+               if ghost-play-count > 0 then set ghost-available to true
+               end-if
+           end-if
+           .
+
+       read-ghost-frame.
+           read ghost-file into ghost-play-frames(ghost-play-count + 1)
+               at end set ghost-file-eof to true
+               not at end add 1 to ghost-play-count
+           end-read
+           .
+
+       reset-ghost.
+           move zero to ghost-record-count
+           move 1 to ghost-play-index
+           move player-dst-rect-x to ghost-dst-rect-x
+           .
+
+       record-ghost-frame.
+           if ghost-record-count < ghost-frame-max then
+               add 1 to ghost-record-count
+               move control-left-flag
+                   to ghost-record-left-flag(ghost-record-count)
+               move control-right-flag
+                   to ghost-record-right-flag(ghost-record-count)
+           end-if
+           .
+
+       advance-ghost.
+           if ghost-available and ghost-play-index <= ghost-play-count
+                   then
+               if ghost-play-left(ghost-play-index) then
+                   subtract 5 from ghost-dst-rect-x
+                   if ghost-dst-rect-x < 0 then
+                       move zero to ghost-dst-rect-x
+                   end-if
+               end-if
+               if ghost-play-right(ghost-play-index) then
+                   add 5 to ghost-dst-rect-x
+                   if ghost-dst-rect-x + ghost-dst-rect-w > win-w then
+                       compute ghost-dst-rect-x =
+                           win-w - ghost-dst-rect-w
+                   end-if
+               end-if
+               add 1 to ghost-play-index
+           end-if
+           .
+
+       save-ghost.
+      *    This run just became the new personal best -- replace the
+      *    ghost on disk and swap it straight into the playback table
+      *    so it is ready for the very next run without a restart.
+           open output ghost-file
+           perform write-ghost-frame
+               varying ghost-save-index from 1 by 1
+               until ghost-save-index > ghost-record-count
+           close ghost-file
+           perform copy-ghost-frame
+               varying ghost-save-index from 1 by 1
+               until ghost-save-index > ghost-record-count
+           move ghost-record-count to ghost-play-count
+           set ghost-available to true
+           .
+
+       copy-ghost-frame.
+           move ghost-record-frames(ghost-save-index)
+               to ghost-play-frames(ghost-save-index)
+           .
+
+       write-ghost-frame.
+           move ghost-record-frames(ghost-save-index) to ghost-record
+           write ghost-record
+           .
