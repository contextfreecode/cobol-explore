@@ -0,0 +1,21 @@
+           fd checkpoint-file.
+      *    At most one record -- the in-progress run's latest
+      *    snapshot. Cleared once the run finishes normally.
+           01 checkpoint-record.
+               05 checkpoint-date pic x(08).
+               05 checkpoint-start-time pic x(06).
+               05 checkpoint-distance pic 9(09).
+               05 checkpoint-score pic 9(09)v9(02).
+               05 checkpoint-time pic 9(09)v9(02).
+      *    One column per modifier, matching runlog-mode's layout in
+      *    game-runlog-data.cpy, so log-recovered-run's straight
+      *    move-across preserves every modifier that was active.
+               05 checkpoint-mode.
+                   10 checkpoint-mode-daily-flag pic x.
+                       88 checkpoint-mode-daily value 'D'.
+                   10 checkpoint-mode-hard-flag pic x.
+                       88 checkpoint-mode-hard value 'H'.
+                   10 checkpoint-mode-pattern-flag pic x.
+                       88 checkpoint-mode-pattern value 'P'.
+                   10 checkpoint-mode-practice-flag pic x.
+                       88 checkpoint-mode-practice value 'R'.
