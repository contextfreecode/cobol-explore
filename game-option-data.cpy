@@ -0,0 +1,6 @@
+           01 option-flag pic x value 't'.
+               88 option-distance value 'd'.
+               88 option-time value 't'.
+
+           01 distance-limit binary-long value 0.
+           01 time-limit binary-long value 0.
