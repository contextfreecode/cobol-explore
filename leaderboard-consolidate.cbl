@@ -0,0 +1,258 @@
+       identification division.
+       program-id. leaderboard-consolidate.
+       environment division.
+       input-output section.
+       file-control.
+           select hiscore1-file assign to "HISCORE1"
+               organization indexed
+               access dynamic
+               record key is hiscore1-date
+               file status is hiscore1-file-status.
+           select hiscore2-file assign to "HISCORE2"
+               organization indexed
+               access dynamic
+               record key is hiscore2-date
+               file status is hiscore2-file-status.
+           select hiscore3-file assign to "HISCORE3"
+               organization indexed
+               access dynamic
+               record key is hiscore3-date
+               file status is hiscore3-file-status.
+           select shopboard-file assign to "SHOPBOARD"
+               organization line sequential
+               file status is shopboard-file-status.
+       data division.
+       file section.
+           copy game-score-data replacing leading ==hiscore==
+               by ==hiscore1==.
+           copy game-score-data replacing leading ==hiscore==
+               by ==hiscore2==.
+           copy game-score-data replacing leading ==hiscore==
+               by ==hiscore3==.
+           fd shopboard-file.
+           01 shopboard-line pic x(80).
+       working-storage section.
+           01 hiscore1-file-status pic x(02).
+               88 hiscore1-file-ok value '00'.
+               88 hiscore1-file-eof value '10'.
+           01 hiscore2-file-status pic x(02).
+               88 hiscore2-file-ok value '00'.
+               88 hiscore2-file-eof value '10'.
+           01 hiscore3-file-status pic x(02).
+               88 hiscore3-file-ok value '00'.
+               88 hiscore3-file-eof value '10'.
+           01 shopboard-file-status pic x(02).
+               88 shopboard-file-ok value '00'.
+
+      *    Cabinet number currently being read into shop-entries, so
+      *    each merged row can still show which cabinet set it.
+           01 cabinet-number binary-long.
+
+      *    Scratch holding area for the record just read, before it's
+      *    copied into the next free shop-entries slot.
+           01 scratch-date pic x(08).
+           01 scratch-distance binary-long.
+           01 scratch-score pic 9(9)v9(2) packed-decimal.
+           01 scratch-time pic 9(9)v9(2) packed-decimal.
+           01 scratch-initials pic x(03).
+
+           78 shop-entry-max value 300.
+           01 shop-entry-count binary-long value 0.
+           01 shop-entries occurs shop-entry-max times.
+               05 shop-cabinet binary-long.
+               05 shop-date pic x(08).
+               05 shop-distance binary-long.
+               05 shop-score pic 9(9)v9(2) packed-decimal.
+               05 shop-time pic 9(9)v9(2) packed-decimal.
+               05 shop-initials pic x(03).
+           01 shop-index binary-long.
+           01 shop-other-index binary-long.
+           01 shop-temp-entry.
+               05 shop-temp-cabinet binary-long.
+               05 shop-temp-date pic x(08).
+               05 shop-temp-distance binary-long.
+               05 shop-temp-score pic 9(9)v9(2) packed-decimal.
+               05 shop-temp-time pic 9(9)v9(2) packed-decimal.
+               05 shop-temp-initials pic x(03).
+
+           01 rank-number binary-long value 0.
+           01 rank-display pic z9.
+           01 distance-display pic z(8)9.
+           01 score-display pic z(7)9.99.
+       procedure division.
+       main.
+           perform collect-cabinet-1
+           perform collect-cabinet-2
+           perform collect-cabinet-3
+           perform rank-shop-entries
+           perform write-shopboard
+           goback
+           .
+
+      *    Each cabinet's HISCORE is one record per date, so a plain
+      *    sequential walk (dynamic access, no START needed for the
+      *    first read) visits every date that cabinet has ever played.
+       collect-cabinet-1.
+           move 1 to cabinet-number
+           open input hiscore1-file
+           if hiscore1-file-ok then
+               perform collect-entry-1
+               perform until hiscore1-file-eof
+                   perform collect-entry-1
+               end-perform
+               close hiscore1-file
+           end-if
+           .
+
+       collect-entry-1.
+           read hiscore1-file next record
+               at end continue
+               not at end
+                   move hiscore1-date to scratch-date
+                   move hiscore1-distance to scratch-distance
+                   move hiscore1-score to scratch-score
+                   move hiscore1-time to scratch-time
+                   move hiscore1-initials to scratch-initials
+                   perform add-shop-entry
+           end-read
+           .
+
+       collect-cabinet-2.
+           move 2 to cabinet-number
+           open input hiscore2-file
+           if hiscore2-file-ok then
+               perform collect-entry-2
+               perform until hiscore2-file-eof
+                   perform collect-entry-2
+               end-perform
+               close hiscore2-file
+           end-if
+           .
+
+       collect-entry-2.
+           read hiscore2-file next record
+               at end continue
+               not at end
+                   move hiscore2-date to scratch-date
+                   move hiscore2-distance to scratch-distance
+                   move hiscore2-score to scratch-score
+                   move hiscore2-time to scratch-time
+                   move hiscore2-initials to scratch-initials
+                   perform add-shop-entry
+           end-read
+           .
+
+       collect-cabinet-3.
+           move 3 to cabinet-number
+           open input hiscore3-file
+           if hiscore3-file-ok then
+               perform collect-entry-3
+               perform until hiscore3-file-eof
+                   perform collect-entry-3
+               end-perform
+               close hiscore3-file
+           end-if
+           .
+
+       collect-entry-3.
+           read hiscore3-file next record
+               at end continue
+               not at end
+                   move hiscore3-date to scratch-date
+                   move hiscore3-distance to scratch-distance
+                   move hiscore3-score to scratch-score
+                   move hiscore3-time to scratch-time
+                   move hiscore3-initials to scratch-initials
+                   perform add-shop-entry
+           end-read
+           .
+
+       add-shop-entry.
+           if shop-entry-count < shop-entry-max then
+               add 1 to shop-entry-count
+               move cabinet-number to shop-cabinet(shop-entry-count)
+               move scratch-date to shop-date(shop-entry-count)
+               move scratch-distance to shop-distance(shop-entry-count)
+               move scratch-score to shop-score(shop-entry-count)
+               move scratch-time to shop-time(shop-entry-count)
+               move scratch-initials to shop-initials(shop-entry-count)
+           end-if
+           .
+
+      *    Simple descending bubble sort by score -- the entry count
+      *    tops out at shop-entry-max, so this never runs against a
+      *    large table.
+       rank-shop-entries.
+           perform varying shop-index from 1 by 1
+               until shop-index > shop-entry-count - 1
+               perform varying shop-other-index from 1 by 1
+                   until shop-other-index
+                       > shop-entry-count - shop-index
+                   if shop-score(shop-other-index)
+                           < shop-score(shop-other-index + 1) then
+                       perform swap-shop-entries
+                   end-if
+               end-perform
+           end-perform
+           .
+
+       swap-shop-entries.
+           move shop-cabinet(shop-other-index) to shop-temp-cabinet
+           move shop-date(shop-other-index) to shop-temp-date
+           move shop-distance(shop-other-index) to shop-temp-distance
+           move shop-score(shop-other-index) to shop-temp-score
+           move shop-time(shop-other-index) to shop-temp-time
+           move shop-initials(shop-other-index) to shop-temp-initials
+
+           move shop-cabinet(shop-other-index + 1)
+               to shop-cabinet(shop-other-index)
+           move shop-date(shop-other-index + 1)
+               to shop-date(shop-other-index)
+           move shop-distance(shop-other-index + 1)
+               to shop-distance(shop-other-index)
+           move shop-score(shop-other-index + 1)
+               to shop-score(shop-other-index)
+           move shop-time(shop-other-index + 1)
+               to shop-time(shop-other-index)
+           move shop-initials(shop-other-index + 1)
+               to shop-initials(shop-other-index)
+
+           move shop-temp-cabinet to shop-cabinet(shop-other-index + 1)
+           move shop-temp-date to shop-date(shop-other-index + 1)
+           move shop-temp-distance
+               to shop-distance(shop-other-index + 1)
+           move shop-temp-score to shop-score(shop-other-index + 1)
+           move shop-temp-time to shop-time(shop-other-index + 1)
+           move shop-temp-initials
+               to shop-initials(shop-other-index + 1)
+           .
+
+       write-shopboard.
+           move zero to rank-number
+           open output shopboard-file
+           move function concatenate(
+               'RANK CAB DATE     INITIALS   DISTANCE   SCORE'
+           ) to shopboard-line
+           write shopboard-line
+           perform write-shop-row
+               varying shop-index from 1 by 1
+               until shop-index > shop-entry-count
+           close shopboard-file
+           .
+
+       write-shop-row.
+           add 1 to rank-number
+           move rank-number to rank-display
+           move shop-distance(shop-index) to distance-display
+           move shop-score(shop-index) to score-display
+           move function concatenate(
+               function trim(rank-display) '    '
+               function char(shop-cabinet(shop-index) + 49) '   '
+               shop-date(shop-index) '   '
+               shop-initials(shop-index) '   '
+               function trim(distance-display) '   '
+               function trim(score-display)
+           ) to shopboard-line
+           write shopboard-line
+           .
+       end program leaderboard-consolidate.
