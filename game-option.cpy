@@ -1,7 +1,11 @@
        process-options.
            evaluate true
-               when control-down set option-distance to true
-               when control-up set option-time to true
+               when control-down
+                   set option-distance to true
+                   perform play-blip-sound
+               when control-up
+                   set option-time to true
+                   perform play-blip-sound
            end-evaluate
            evaluate true
                when event-left
@@ -15,6 +19,7 @@
                                time-limit - 60, 0
                            )
                    end-evaluate
+                   perform play-blip-sound
                when event-right
                    evaluate true
                        when option-distance
@@ -22,10 +27,38 @@
                        when option-time
                            add 60 to time-limit
                    end-evaluate
+                   perform play-blip-sound
            end-evaluate
            .
 
+       render-option-distance-label.
+           evaluate true
+               when language-spanish move 'DISTANCIA' to full-line
+               when other move 'DISTANCE' to full-line
+           end-evaluate
+           compute stat-rect-x = menu-dst-rect-x + 40
+           compute stat-rect-y = menu-dst-rect-y + 161
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           .
+
+       render-option-time-label.
+           evaluate true
+               when language-spanish move 'TIEMPO' to full-line
+               when other move 'TIME' to full-line
+           end-evaluate
+           compute stat-rect-x = menu-dst-rect-x + 40
+           compute stat-rect-y = menu-dst-rect-y + 106
+           call 'draw-stat' using
+               full-line renderer font-texture
+               font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+           end-call
+           .
+
        render-option-distance.
+           perform render-option-distance-label
            evaluate distance-limit
                when 0 move ' ' to full-line
                when other move distance-limit to full-line
@@ -41,6 +74,7 @@
            .
 
        render-option-time.
+           perform render-option-time-label
            evaluate time-limit
                when 0 move ' ' to full-line
                when other
@@ -59,7 +93,48 @@
            end-call
            .
 
+       render-unbounded-warning.
+           if distance-limit = 0 and time-limit = 0 then
+               evaluate true
+                   when language-spanish
+                       move 'SIN LIMITE DE DISTANCIA O TIEMPO'
+                           to full-line
+                   when other
+                       move 'UNLIMITED RUN NO LIMIT SET' to full-line
+               end-evaluate
+               compute stat-rect-x =
+                   (game-w - font-tile-w
+                       * function length(function trim(full-line))) / 2
+               compute stat-rect-y = menu-dst-rect-y + 250
+               call 'draw-stat' using
+                   full-line renderer font-texture
+                   font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+               end-call
+           end-if
+           .
+
+       render-colorblind-indicator.
+           if colorblind-mode then
+               evaluate true
+                   when language-spanish
+                       move 'MODO DALTONICO ACTIVADO' to full-line
+                   when other
+                       move 'COLORBLIND MODE ON' to full-line
+               end-evaluate
+               compute stat-rect-x =
+                   (game-w - font-tile-w
+                       * function length(function trim(full-line))) / 2
+               compute stat-rect-y = menu-dst-rect-y + 275
+               call 'draw-stat' using
+                   full-line renderer font-texture
+                   font-tile-w font-tile-h 'L' stat-rect-x stat-rect-y
+               end-call
+           end-if
+           .
+
        render-options.
            perform render-option-distance
            perform render-option-time
+           perform render-unbounded-warning
+           perform render-colorblind-indicator
            .
