@@ -0,0 +1,7 @@
+           fd cabstats-file.
+      *    At most one record -- the operator dashboard's running
+      *    lifetime totals, rewritten wholesale every save-cabstats.
+           01 cabstats-record.
+               05 cabstats-plays pic 9(09).
+               05 cabstats-credits pic 9(09).
+               05 cabstats-ms pic 9(09).
