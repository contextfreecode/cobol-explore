@@ -0,0 +1,6 @@
+           fd loyalty-file.
+           01 loyalty-record.
+               05 loyalty-card-id pic x(12).
+               05 loyalty-distance binary-long.
+               05 loyalty-score pic 9(9)v9(2) packed-decimal.
+               05 loyalty-time pic 9(9)v9(2) packed-decimal.
