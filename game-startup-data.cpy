@@ -0,0 +1,5 @@
+           fd startlog-file.
+      *    Free-text startup diagnostics, one line per failure, so an
+      *    operator can see why the cabinet crashed or went blank
+      *    without attaching a debugger.
+           01 startlog-record pic x(80).
