@@ -0,0 +1,204 @@
+       init-highscore.
+           move function current-date(1:8) to today-date
+           move zeros to today-best-distance today-best-score
+               today-best-time
+           move spaces to today-best-initials
+           move zero to spectator-entry-count
+           move 1 to spectator-display-index
+           open input hiscore-file
+           if hiscore-file-ok then
+               move today-date to hiscore-date
+               read hiscore-file key is hiscore-date
+                   invalid key continue
+                   not invalid key
+                       move hiscore-distance to today-best-distance
+                       move hiscore-score to today-best-score
+                       move hiscore-time to today-best-time
+                       move hiscore-initials to today-best-initials
+               end-read
+               close hiscore-file
+           end-if
+           .
+
+       write-highscore.
+           move today-date to hiscore-date
+           move today-best-distance to hiscore-distance
+           move today-best-score to hiscore-score
+           move today-best-time to hiscore-time
+           move today-best-initials to hiscore-initials
+           open i-o hiscore-file
+           if hiscore-file-not-exist then
+               open output hiscore-file
+               write hiscore-record
+           else
+               rewrite hiscore-record
+               invalid key write hiscore-record
+           end-if
+           close hiscore-file
+           .
+
+       check-qualifies.
+           if demo-mode then
+               set mode-finish to true
+           else
+               if two-player
+                   then perform determine-winner
+                   else
+                       move distance to qualifying-distance
+                       move score to qualifying-score
+                       move decimal-time to qualifying-time
+               end-if
+               perform log-run
+               perform update-loyalty-best
+               perform award-tickets
+               perform record-spectator-run
+               perform submit-score-online
+               if qualifying-distance > today-best-distance then
+                   move 1 to initials-cursor
+                   move 'AAA' to entered-initials
+                   set mode-initials to true
+               else
+                   set mode-finish to true
+               end-if
+           end-if
+           .
+
+      *    Cumulative across every milestone-threshold tier the run
+      *    cleared, same tiers check-milestone already tracks, so a
+      *    deep run earns the smaller tiers' tickets too, not just
+      *    the highest one reached.
+       award-tickets.
+           move zero to ticket-pulse-count
+           perform varying ticket-tier-index from 1 by 1
+               until ticket-tier-index > milestone-count
+               if qualifying-distance
+                       >= milestone-threshold(ticket-tier-index) then
+                   add ticket-award(ticket-tier-index)
+                       to ticket-pulse-count
+               end-if
+           end-perform
+           if ticket-pulse-count > 0 then
+               call 'pulseTicketDispenser' using
+                   by value ticket-pulse-count
+                   returning ticket-dispense-result
+               end-call
+           end-if
+           .
+
+      *    Keeps an insertion-sorted top spectator-top-count table of
+      *    today's qualifying runs by score, for render-spectator-queue
+      *    to cycle through. Finds the first slot the new run beats
+      *    (or the next open slot if it beats nobody) and shifts
+      *    everything below it down one.
+       record-spectator-run.
+           compute spectator-insert-index = spectator-entry-count + 1
+           perform varying spectator-scan-index from 1 by 1
+               until spectator-scan-index > spectator-entry-count
+               if qualifying-score
+                       > spectator-score(spectator-scan-index) then
+                   move spectator-scan-index to spectator-insert-index
+                   exit perform
+               end-if
+           end-perform
+           if spectator-insert-index <= spectator-top-count then
+               perform shift-spectator-entries
+               move qualifying-distance
+                   to spectator-distance(spectator-insert-index)
+               move qualifying-score
+                   to spectator-score(spectator-insert-index)
+               if spectator-entry-count < spectator-top-count then
+                   add 1 to spectator-entry-count
+               end-if
+           end-if
+           .
+
+       shift-spectator-entries.
+           compute spectator-shift-top = spectator-entry-count + 1
+           if spectator-shift-top > spectator-top-count then
+               move spectator-top-count to spectator-shift-top
+           end-if
+           perform varying spectator-scan-index
+               from spectator-shift-top by -1
+               until spectator-scan-index <= spectator-insert-index
+               move spectator-distance(spectator-scan-index - 1)
+                   to spectator-distance(spectator-scan-index)
+               move spectator-score(spectator-scan-index - 1)
+                   to spectator-score(spectator-scan-index)
+           end-perform
+           .
+
+      *    Publishes a qualifying single-player run to the shop's
+      *    public leaderboard webpage so regulars and friends can
+      *    check today's top run without a physical visit. Identifies
+      *    the run by loyalty-scan-id when a card was presented, same
+      *    as update-loyalty-best, or blank when it wasn't.
+       submit-score-online.
+           if not two-player
+                   and qualifying-distance >= online-qualify-distance
+                   then
+               call 'submitScoreOnline' using
+                   by reference loyalty-scan-id
+                   by value qualifying-distance qualifying-score
+                       qualifying-time
+                   returning network-submit-result
+               end-call
+           end-if
+           .
+
+       determine-winner.
+           if player-distance(1) >= player-distance(2) then
+               move player-distance(1) to qualifying-distance
+               move player-score(1) to qualifying-score
+               move player-time(1) to qualifying-time
+           else
+               move player-distance(2) to qualifying-distance
+               move player-score(2) to qualifying-score
+               move player-time(2) to qualifying-time
+           end-if
+           .
+
+       initials-letter-up.
+           if entered-initials(initials-cursor:1) = 'Z'
+               then move 'A' to entered-initials(initials-cursor:1)
+               else
+                   compute initials-ordinal =
+                       function ord(entered-initials(initials-cursor:1))
+                           + 1
+                   move function char(initials-ordinal)
+                       to entered-initials(initials-cursor:1)
+           end-if
+           .
+
+       initials-letter-down.
+           if entered-initials(initials-cursor:1) = 'A'
+               then move 'Z' to entered-initials(initials-cursor:1)
+               else
+                   compute initials-ordinal =
+                       function ord(entered-initials(initials-cursor:1))
+                           - 1
+                   move function char(initials-ordinal)
+                       to entered-initials(initials-cursor:1)
+           end-if
+           .
+
+       initials-cursor-left.
+           if initials-cursor > 1 then
+               subtract 1 from initials-cursor
+           end-if
+           .
+
+       initials-cursor-right.
+           if initials-cursor < 3 then
+               add 1 to initials-cursor
+           end-if
+           .
+
+       finish-initials-entry.
+           move qualifying-distance to today-best-distance
+           move qualifying-score to today-best-score
+           move qualifying-time to today-best-time
+           move entered-initials to today-best-initials
+           perform write-highscore
+           if not two-player then perform save-ghost end-if
+           set mode-finish to true
+           .
