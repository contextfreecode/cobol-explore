@@ -0,0 +1,72 @@
+       identification division.
+       program-id. telemetry-export.
+       environment division.
+       input-output section.
+       file-control.
+           select runlog-file assign to "RUNLOG"
+               organization line sequential
+               file status is runlog-file-status.
+           select csv-file assign to "TELEMETRY"
+               organization line sequential
+               file status is csv-file-status.
+       data division.
+       file section.
+           copy game-runlog-data.
+           fd csv-file.
+           01 csv-line pic x(80).
+       working-storage section.
+           01 runlog-file-status pic x(02).
+               88 runlog-file-ok value '00'.
+               88 runlog-file-eof value '10'.
+           01 csv-file-status pic x(02).
+               88 csv-file-ok value '00'.
+
+           01 distance-display pic z(8)9.
+           01 score-display pic z(7)9.99.
+           01 elapsed-display pic z(7)9.99.
+       procedure division.
+       main.
+           open input runlog-file
+           if not runlog-file-ok then
+               display 'No RUNLOG history to export.'
+           else
+               open output csv-file
+               move function concatenate(
+                   'date,start_time,end_time,distance,score,'
+                   'elapsed_time,mode,credit'
+               ) to csv-line
+               write csv-line
+               perform convert-row
+               perform until runlog-file-eof
+                   perform convert-row
+               end-perform
+               close runlog-file
+               close csv-file
+           end-if
+           goback
+           .
+
+       convert-row.
+           read runlog-file
+               at end set runlog-file-eof to true
+               not at end perform write-csv-row
+           end-read
+           .
+
+       write-csv-row.
+           move runlog-distance to distance-display
+           move runlog-score to score-display
+           move runlog-elapsed-time to elapsed-display
+           move function concatenate(
+               function trim(runlog-date) ','
+               function trim(runlog-start-time) ','
+               function trim(runlog-end-time) ','
+               function trim(distance-display) ','
+               function trim(score-display) ','
+               function trim(elapsed-display) ','
+               runlog-mode ','
+               runlog-credit-flag
+           ) to csv-line
+           write csv-line
+           .
+       end program telemetry-export.
