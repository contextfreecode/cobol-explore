@@ -0,0 +1,100 @@
+       identification division.
+       program-id. asset-embed-audit.
+       environment division.
+       data division.
+       working-storage section.
+           copy game-asset-finish.
+           copy game-asset-font.
+           copy game-asset-ground.
+           copy game-asset-ground-holiday.
+           copy game-asset-menu.
+           copy game-asset-menu-holiday.
+           copy game-asset-player.
+           copy game-asset-wall.
+           copy game-asset-blip.
+           copy game-asset-impact.
+           copy game-asset-landing.
+           copy game-asset-music.
+           78 asset-data-max-bytes value 1000000.
+
+           01 audit-name pic x(20).
+           01 audit-size binary-long.
+           01 audit-percent binary-long.
+           01 percent-display pic z(3)9.
+           01 size-display pic z(7)9.
+           01 over-count binary-long value 0.
+       procedure division.
+       main.
+           display 'Fall Fast - nightly asset-embed size audit'
+
+           move 'finish' to audit-name
+           move finish-asset-data-size to audit-size
+           perform report-asset
+
+           move 'font' to audit-name
+           move font-asset-data-size to audit-size
+           perform report-asset
+
+           move 'ground' to audit-name
+           move ground-asset-data-size to audit-size
+           perform report-asset
+
+           move 'ground-holiday' to audit-name
+           move ground-holiday-asset-data-size to audit-size
+           perform report-asset
+
+           move 'menu' to audit-name
+           move menu-asset-data-size to audit-size
+           perform report-asset
+
+           move 'menu-holiday' to audit-name
+           move menu-holiday-asset-data-size to audit-size
+           perform report-asset
+
+           move 'player' to audit-name
+           move player-asset-data-size to audit-size
+           perform report-asset
+
+           move 'wall' to audit-name
+           move wall-asset-data-size to audit-size
+           perform report-asset
+
+           move 'blip' to audit-name
+           move blip-asset-data-size to audit-size
+           perform report-asset
+
+           move 'impact' to audit-name
+           move impact-asset-data-size to audit-size
+           perform report-asset
+
+           move 'landing' to audit-name
+           move landing-asset-data-size to audit-size
+           perform report-asset
+
+           move 'music' to audit-name
+           move music-asset-data-size to audit-size
+           perform report-asset
+
+           display 'Assets over the embed limit: ' over-count
+           goback
+           .
+
+      *    One DISPLAY line per embedded asset, sized against the
+      *    same asset-data-max-bytes limit check-asset-sizes enforces
+      *    at startup, so an oversized asset shows up here the night
+      *    before it would otherwise fail a cabinet's next boot.
+       report-asset.
+           compute audit-percent =
+               audit-size * 100 / asset-data-max-bytes
+           move audit-size to size-display
+           move audit-percent to percent-display
+           if audit-size > asset-data-max-bytes then
+               add 1 to over-count
+               display audit-name ': ' size-display
+                   ' bytes (' percent-display '% of limit) OVER'
+           else
+               display audit-name ': ' size-display
+                   ' bytes (' percent-display '% of limit) ok'
+           end-if
+           .
+       end program asset-embed-audit.
