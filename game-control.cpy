@@ -10,13 +10,65 @@
            end-perform
            .
 
+       cycle-difficulty.
+           evaluate true
+               when difficulty-easy set difficulty-normal to true
+               when difficulty-normal set difficulty-hard to true
+               when difficulty-hard set difficulty-easy to true
+           end-evaluate
+           perform apply-difficulty
+           .
+
+       apply-difficulty.
+           evaluate true
+               when difficulty-easy
+                   move 0.03 to ground-spawn-pct
+                   move 3 to ground-gate-factor
+               when difficulty-hard
+                   move 0.08 to ground-spawn-pct
+                   move 1 to ground-gate-factor
+               when other
+                   move 0.05 to ground-spawn-pct
+                   move 2 to ground-gate-factor
+           end-evaluate
+           .
+
+       cycle-speed-cap.
+           evaluate true
+               when speed-cap-normal set speed-cap-high to true
+               when speed-cap-high set speed-cap-uncapped to true
+               when speed-cap-uncapped set speed-cap-normal to true
+           end-evaluate
+           perform apply-speed-cap
+           .
+
+       apply-speed-cap.
+           evaluate true
+               when speed-cap-high move 20 to speed-cap-limit
+               when speed-cap-uncapped move 999999 to speed-cap-limit
+               when other move 10 to speed-cap-limit
+           end-evaluate
+           .
+
        ground-cell-generate.
            move function random to random-value
+           compute ground-spawn-pct-effective =
+               ground-spawn-pct + function min(
+                   difficulty-ramp-max, distance * difficulty-ramp-rate
+               )
            evaluate true
-               when random-value < 0.05
+               when random-value < ground-spawn-pct-effective * 0.7
                        and ground-row-index >
-                           ground-render-row-start * 2
+                           ground-render-row-start * ground-gate-factor
                    set ground-gen-solid to true
+               when random-value < ground-spawn-pct-effective * 0.85
+                       and ground-row-index >
+                           ground-render-row-start * ground-gate-factor
+                   set ground-gen-hazard to true
+               when random-value < ground-spawn-pct-effective
+                       and ground-row-index >
+                           ground-render-row-start * ground-gate-factor
+                   set ground-gen-bonus to true
                when other set ground-gen-empty to true
            end-evaluate
       *    display 'gen ' ground-col-index ' ' ground-row-index
@@ -24,50 +76,110 @@
                to ground-cell(ground-row-index, ground-col-index)
            .
 
-       ground-fill.
-           perform varying ground-row-index from ground-row-index by 1
-               until ground-row-index > ground-row-count
-               after ground-col-index from 1 by 1
-                   until ground-col-index > ground-col-count
-               perform ground-cell-generate
-           end-perform
+      *    Fails loud the same way check-asset-sizes does for an
+      *    oversized embed, except a mismatched cabinet-column-count
+      *    is recoverable mid-service -- pattern mode just falls back
+      *    to ground-fill-row-random instead of halting the cabinet.
+       open-pattern.
+           if ground-col-count not = pattern-col-count then
+               move 'PATTERN width mismatch -- pattern mode disabled'
+                   to startup-message
+               perform log-startup
+               move space to pattern-mode-flag
+           else
+               open input pattern-file
+           end-if
            .
 
-       move-things.
-           add speed to ground-render-offset-y
-           perform check-collision-feet
-           if not collision then
-               add 1 to collision-free-time
-      *        display collision-free-time ' ' speed
-               if collision-free-time > 10 and speed < 10 then
-                   add 1 to speed
-                   move zero to collision-free-time
-               end-if
-           end-if
-           if collision then
-               move tile-size to ground-render-offset-y
-               move zero to collision-free-time speed
-      *    Need more math if we can move more than a tile per frame.
-           else if ground-render-offset-y >= tile-size or collision then
-      *        Move ground up
-               perform copy-row varying ground-render-row-index
-                   from 1 by 1
-      *            Don't copy *into* the last row.
-                   until ground-render-row-index = ground-row-count
-               subtract tile-size from ground-render-offset-y
-               subtract 1 from ground-row-index
-               perform ground-fill
-      *        perform print-ground
+       close-pattern.
+           close pattern-file
+           .
+
+       ground-fill-row-pattern.
+           read pattern-file into ground-rows(ground-row-index)
+               at end
+                   perform close-pattern
+                   perform open-pattern
+                   read pattern-file
+                       into ground-rows(ground-row-index)
+                       at end move space to pattern-mode-flag
+                   end-read
+           end-read
+           .
+
+       ground-fill-row-random.
+           perform ground-cell-generate
+               varying ground-col-index from 1 by 1
+               until ground-col-index > ground-col-count
+           .
+
+       ground-fill-row.
+           if pattern-mode
+               then perform ground-fill-row-pattern
+               else perform ground-fill-row-random
            end-if
            .
 
+       ground-fill.
+           perform ground-fill-row
+               varying ground-row-index from ground-row-index by 1
+               until ground-row-index > ground-row-count
+           .
+
        process-control.
            perform move-things
            perform ground-fill
            perform process-player-control
+           if simul-mode then
+               perform move-things-2
+               perform ground-fill-2
+               perform process-player-control-2
+           end-if
+      *    Ghost replay only makes sense against a single continuous
+      *    run, so two-player turns don't feed the recording.
+           if not demo-mode and not two-player then
+               perform record-ghost-frame
+           end-if
+           if not two-player then
+               perform advance-ghost
+           end-if
+           .
+
+      *    Shown once a credit is spent, before start-match hands off
+      *    to mode-play; event-left/event-right are the same one-shot
+      *    flags process-options already reads for the distance/time
+      *    dial, just cycling player-skin-index instead.
+       process-select.
+           if event-left then
+               subtract 1 from player-skin-index
+               if player-skin-index < 1 then
+                   move player-skin-count to player-skin-index
+               end-if
+               perform play-blip-sound
+           end-if
+           if event-right then
+               add 1 to player-skin-index
+               if player-skin-index > player-skin-count then
+                   move 1 to player-skin-index
+               end-if
+               perform play-blip-sound
+           end-if
+           .
+
+       process-demo-control.
+           move function random to random-value
+           evaluate true
+               when random-value < 0.03
+                   move space to control-left-flag
+                   set control-right to true
+               when random-value < 0.06
+                   move space to control-right-flag
+                   set control-left to true
+           end-evaluate
            .
 
        process-player-control.
+           if demo-mode then perform process-demo-control end-if
       *    if control-down add 10 to player-dst-rect-y end-if
            if control-left then
                subtract 5 from player-dst-rect-x
@@ -83,3 +195,75 @@
            end-if
       *    if control-up subtract 10 from player-dst-rect-y end-if
            .
+
+      *    Lane 2 mirrors lane 1's ground-fill/player-control exactly,
+      *    one tile-size-2/ground-col-count-2 scaled copy at a time.
+      *    Pattern mode isn't mirrored here -- lane 2 always falls
+      *    through the random generator, even when lane 1 is replaying
+      *    a curated pattern file.
+       copy-row-2.
+           perform varying ground-render-col-index
+               from 1 by 1
+               until ground-render-col-index > ground-col-count
+               move ground-cell-2(
+                   ground-render-row-index + 1, ground-render-col-index
+               ) to ground-cell-2(
+                   ground-render-row-index, ground-render-col-index
+               )
+           end-perform
+           .
+
+       ground-cell-generate-2.
+           move function random to random-value
+           compute ground-spawn-pct-effective =
+               ground-spawn-pct + function min(
+                   difficulty-ramp-max,
+                   distance-2 * difficulty-ramp-rate
+               )
+           evaluate true
+               when random-value < ground-spawn-pct-effective * 0.7
+                       and ground-row-index-2 >
+                           ground-render-row-start * ground-gate-factor
+                   set ground-gen-solid to true
+               when random-value < ground-spawn-pct-effective * 0.85
+                       and ground-row-index-2 >
+                           ground-render-row-start * ground-gate-factor
+                   set ground-gen-hazard to true
+               when random-value < ground-spawn-pct-effective
+                       and ground-row-index-2 >
+                           ground-render-row-start * ground-gate-factor
+                   set ground-gen-bonus to true
+               when other set ground-gen-empty to true
+           end-evaluate
+           move ground-gen
+               to ground-cell-2(ground-row-index-2, ground-col-index)
+           .
+
+       ground-fill-row-2.
+           perform ground-cell-generate-2
+               varying ground-col-index from 1 by 1
+               until ground-col-index > ground-col-count
+           .
+
+       ground-fill-2.
+           perform ground-fill-row-2
+               varying ground-row-index-2 from ground-row-index-2 by 1
+               until ground-row-index-2 > ground-row-count
+           .
+
+       process-player-control-2.
+           if control2-left then
+               subtract 5 from player2-dst-rect-x
+               if player2-dst-rect-x < 0 then
+                   move zero to player2-dst-rect-x
+               end-if
+           end-if
+           if control2-right then
+               add 5 to player2-dst-rect-x
+               if player2-dst-rect-x + player2-dst-rect-w
+                       > game-w-half then
+                   compute player2-dst-rect-x =
+                       game-w-half - player2-dst-rect-w
+               end-if
+           end-if
+           .
