@@ -2,11 +2,24 @@
            call 'SDL_RenderClear' using by value renderer
            perform render-ground
            perform render-player
+           if simul-mode then
+               perform render-ground-2
+               perform render-player-2
+           end-if
            evaluate true
                when mode-init perform render-menu
                when mode-finish perform render-finish
+               when mode-paused perform render-paused
+               when mode-resuming perform render-resume-countdown
+               when mode-initials perform render-initials
+               when mode-select perform render-select
+               when mode-maintenance perform render-maintenance
            end-evaluate
            perform render-stats
+           perform render-milestone-badge
+           perform render-split-badge
+           perform render-spectator-queue
+           perform render-debug-overlay
            .
 
        print-ground.
@@ -51,7 +64,8 @@
            move ground-cell(
                ground-render-row-index, ground-render-col-index
            ) to ground-gen
-           if ground-gen-solid then
+           if ground-gen-solid or ground-gen-hazard or ground-gen-bonus
+                   then
                compute ground-dst-rect-x =
                    ground-render-col-index * tile-size
                perform choose-ground-tile
@@ -93,6 +107,101 @@
                by content ground-src-rect ground-dst-rect
            .
 
+      *    Lane 2 renders the same right half of the screen the whole
+      *    time, at tile-size-2 (half scale) -- ground-dst-rect-w/h
+      *    are shared scratch, so they're set here and restored to
+      *    lane 1's tile-size once lane 2's pass is done.
+       render-backdrop-row-2.
+           compute ground-src-rect-x = tile-size * 0
+           compute ground-src-rect-y = tile-size * 5
+           call 'SDL_SetRenderDrawColor' using
+               by value renderer 0 0 0 210
+           perform varying ground-render-col-index
+               from 1 by 1
+               until ground-render-col-index > ground-col-count
+               compute ground-dst-rect-x =
+                   game-w-half + ground-render-col-index * tile-size-2
+               call 'SDL_RenderCopy' using
+                   by value renderer wall-texture
+                   by content ground-src-rect ground-dst-rect
+               call 'SDL_RenderFillRect' using
+                   by value renderer
+                   by content ground-dst-rect
+           end-perform
+           .
+
+       render-ground-cell-2.
+           move ground-cell-2(
+               ground-render-row-index, ground-render-col-index
+           ) to ground-gen
+           if ground-gen-solid or ground-gen-hazard or ground-gen-bonus
+                   then
+               compute ground-dst-rect-x =
+                   game-w-half
+                   + ground-render-col-index * tile-size-2
+               perform choose-ground-tile-2
+               call 'SDL_RenderCopy' using
+                   by value renderer ground-texture
+                   by content ground-src-rect ground-dst-rect
+           end-if
+           .
+
+       render-ground-row-2.
+           compute ground-dst-rect-y = (
+                   ground-render-row-index - ground-render-row-start
+               ) * tile-size-2
+               - ground-render-offset-y-2
+           perform render-backdrop-row-2
+           perform render-ground-wall-left-2
+           perform render-ground-wall-right-2
+           perform render-ground-cell-2 varying ground-render-col-index
+               from 1 by 1
+               until ground-render-col-index > ground-col-count
+           .
+
+       render-ground-wall-left-2.
+           compute ground-src-rect-x = tile-size * 2
+           compute ground-src-rect-y = tile-size * 0
+           move game-w-half to ground-dst-rect-x
+           call 'SDL_RenderCopy' using
+               by value renderer wall-texture
+               by content ground-src-rect ground-dst-rect
+           .
+
+       render-ground-wall-right-2.
+           compute ground-src-rect-x = tile-size * 2
+           compute ground-src-rect-y = tile-size * 1
+           compute ground-dst-rect-x =
+               game-w-half + (ground-col-count + 1) * tile-size-2
+           call 'SDL_RenderCopy' using
+               by value renderer wall-texture
+               by content ground-src-rect ground-dst-rect
+           .
+
+       render-ground-2.
+           move tile-size-2 to ground-dst-rect-w ground-dst-rect-h
+           perform varying ground-render-row-index
+               from ground-render-row-start by 1
+               until ground-render-row-index >
+                       ground-render-row-start
+                       + ground-row-show-count + 2
+                   or ground-render-row-index > ground-row-count
+               perform render-ground-row-2
+           end-perform
+           move tile-size to ground-dst-rect-w ground-dst-rect-h
+           .
+
+       render-player-2.
+           add game-w-half to player2-dst-rect-x
+           perform choose-player-tile-2
+           call 'SDL_RenderCopyEx' using
+               by value renderer player-texture
+               by content player-src-rect player2-dst-rect
+               by value angle 0 direction-flag
+           end-call
+           subtract game-w-half from player2-dst-rect-x
+           .
+
        render-player.
            add tile-size to player-dst-rect-x
            perform choose-player-tile
@@ -102,12 +211,66 @@
                by value angle 0 direction-flag
            end-call
            subtract tile-size from player-dst-rect-x
+           perform render-ghost
+           .
+
+       render-ghost.
+      *    Same sprite and the same RenderCopyEx call as the live
+      *    player, just translucent and driven by the recorded best
+      *    run's input instead of the keyboard/controller.
+           if ghost-available and not two-player
+                   and (mode-play or mode-paused or mode-resuming) then
+               add tile-size to ghost-dst-rect-x
+               call 'SDL_SetTextureAlphaMod' using
+                   by value player-texture ghost-alpha-value
+               end-call
+               call 'SDL_RenderCopyEx' using
+                   by value renderer player-texture
+                   by content player-src-rect ghost-dst-rect
+                   by value angle 0 direction-flag
+               end-call
+               call 'SDL_SetTextureAlphaMod' using
+                   by value player-texture 255
+               end-call
+               subtract tile-size from ghost-dst-rect-x
+           end-if
            .
 
        end-step.
            call 'SDL_RenderPresent' using by value renderer
+           if screenshot-requested then
+               perform take-screenshot
+               move space to screenshot-flag
+           end-if
            call 'SDL_GetTicks' returning frame-time
            subtract frame-start from frame-time
-           compute frame-time = function max(0, 10 - frame-time)
+           move frame-time to frame-elapsed-ms
+           if frame-elapsed-ms > 0 then
+               compute fps-value = 1000 / frame-elapsed-ms
+           end-if
+           compute frame-time =
+               function max(0, frame-target-ms - frame-time)
            call 'SDL_Delay' using by value frame-time
            .
+
+       take-screenshot.
+      *    Grab whatever was just presented -- a win, a new high score
+      *    on the finish screen -- without reaching for a phone through
+      *    the cabinet glass. Filename is timestamped so repeated shots
+      *    in the same session never clobber each other.
+      *    sdlSaveScreenshot expects a null-terminated path, same as
+      *    load-texture's path parameter in game-util.cbl.
+           move function concatenate(
+               'SHOT' function trim(function current-date(1:8))
+               function trim(function current-date(9:6)) '.PNG' x'00'
+           ) to screenshot-filename
+           call 'sdlSaveScreenshot' using
+               by value renderer win-w win-h
+               by reference screenshot-filename
+               returning screenshot-result
+           end-call
+           if screenshot-result < 0 then
+               move 'screenshot capture failed' to startup-message
+               perform log-startup
+           end-if
+           .
