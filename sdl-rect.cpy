@@ -0,0 +1,5 @@
+       01 sdl-rect.
+           05 sdl-rect-x binary-long.
+           05 sdl-rect-y binary-long.
+           05 sdl-rect-w binary-long.
+           05 sdl-rect-h binary-long.
