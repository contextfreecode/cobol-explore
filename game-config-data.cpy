@@ -0,0 +1,16 @@
+           fd config-file.
+      *    One fixed-width record; operators edit this to match their
+      *    cabinet's window size and control-panel wiring without a
+      *    recompile. Missing file just keeps the built-in defaults.
+           01 config-record.
+               05 cfg-win-w pic 9(04).
+               05 cfg-win-h pic 9(04).
+               05 cfg-tile-size pic 9(03).
+               05 cfg-scancode-left pic 9(03).
+               05 cfg-scancode-right pic 9(03).
+               05 cfg-scancode-up pic 9(03).
+               05 cfg-scancode-down pic 9(03).
+               05 cfg-scancode-confirm pic 9(03).
+               05 cfg-scancode-escape pic 9(03).
+               05 cfg-ground-col-count pic 9(02).
+               05 cfg-frame-target-ms pic 9(03).
