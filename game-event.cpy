@@ -14,40 +14,311 @@
       *            TODO Mouse/touch events for mobile!
                    when sdl-event-type-keydown perform process-keydown
                    when sdl-event-type-keyup perform process-keyup
+                   when sdl-event-type-cbuttondown
+                       perform process-cbuttondown
+                   when sdl-event-type-cbuttonup
+                       perform process-cbuttonup
+                   when sdl-event-type-caxismotion
+                       perform process-caxismotion
                    when sdl-event-type-quit set done to true
                end-evaluate
                perform poll-event
            end-perform
+           perform poll-freeplay-switch
+           perform poll-loyalty-card
+           perform check-idle
+           perform save-cabstats
+           .
+
+      *    Polled every frame, not just at mode-init, so flipping the
+      *    switch mid-promotional-hour takes effect immediately.
+       poll-freeplay-switch.
+           call 'readFreePlaySwitch' using
+               by reference freeplay-switch-flag
+           end-call
+           if freeplay-switch-on then
+               set free-play to true
+           end-if
            .
 
        process-keydown.
+           if not demo-mode then move frame-start to idle-since end-if
+           if demo-mode then perform init-reset end-if
            evaluate true
-               when sdl-scancode-escape
+               when sdl-event-key-scancode = scancode-escape
+                   evaluate true
+                       when mode-maintenance set mode-init to true
+      *                A qualifying run already earned its RUNLOG
+      *                entry/tickets/etc in check-qualifies -- bailing
+      *                out of initials entry must still commit it to
+      *                HISCORE/the ghost file under whatever initials
+      *                are entered so far, not silently drop it.
+                       when mode-initials
+                           perform finish-initials-entry
+                       when other perform init-reset
+                   end-evaluate
+               when sdl-event-key-scancode = scancode-confirm
+                       or sdl-scancode-enter
+                   evaluate true
+                       when mode-init
+                           if free-play or credits > 0 then
+                               if free-play
+                                   then move space to
+                                       match-used-credit-flag
+                                   else
+                                       subtract 1 from credits
+                                       set match-used-credit to true
+                               end-if
+                               add 1 to total-plays-count
+                               set mode-select to true
+                           end-if
+                       when mode-select perform start-match
+                       when mode-initials perform finish-initials-entry
+                   end-evaluate
+               when sdl-scancode-5
+                   add 1 to credits
+                   add 1 to total-credits-collected
+               when sdl-scancode-f1
+                   set operator-f1-down to true
+               when sdl-scancode-f2
+                   if mode-init and operator-f1-down then
+                       set mode-maintenance to true
+                   end-if
+               when sdl-scancode-k
+                   if mode-init then
+                       if free-play
+                           then move space to free-play-flag
+                           else set free-play to true
+                       end-if
+                   end-if
+               when sdl-scancode-space
+                   evaluate true
+                       when mode-play set mode-paused to true
+                       when mode-paused
+                           set mode-resuming to true
+                           compute resume-until =
+                               frame-start + resume-countdown-ms
+                   end-evaluate
+               when sdl-scancode-f3
+                   if debug-overlay
+                       then move space to debug-overlay-flag
+                       else set debug-overlay to true
+                   end-if
+               when sdl-scancode-p
+                   if mode-init then
+                       if two-player
+                           then
+                               move space to two-player-flag
+                               move space to simul-mode-flag
+                           else set two-player to true
+                       end-if
+                   end-if
+               when sdl-scancode-o
+                   if mode-init then
+                       if simul-mode
+                           then
+                               move space to simul-mode-flag
+                               move space to two-player-flag
+                           else
+                               set simul-mode to true
+                               set two-player to true
+                       end-if
+                   end-if
+               when sdl-scancode-h
+                   if mode-init then
+                       if hard-mode
+                           then move space to hard-mode-flag
+                           else set hard-mode to true
+                       end-if
+                   end-if
+               when sdl-scancode-f
+                   if mode-init then perform cycle-difficulty end-if
+               when sdl-scancode-c
+                   if mode-init then
+                       if pattern-mode
+                           then move space to pattern-mode-flag
+                           else set pattern-mode to true
+                       end-if
+                   end-if
+               when sdl-scancode-u
+                   if mode-init then
+                       if daily-challenge
+                           then move space to daily-challenge-flag
+                           else set daily-challenge to true
+                       end-if
+                   end-if
+               when sdl-scancode-r
+                   if mode-init then
+                       if practice-mode
+                           then move space to practice-mode-flag
+                           else set practice-mode to true
+                       end-if
+                   end-if
+               when sdl-scancode-q
+                   if mode-init then
+                       if language-spanish
+                           then set language-english to true
+                           else set language-spanish to true
+                       end-if
+                   end-if
+               when sdl-scancode-b
+                   if mode-init then
+                       if colorblind-mode
+                           then move space to colorblind-mode-flag
+                           else set colorblind-mode to true
+                       end-if
+                   end-if
+               when sdl-scancode-x
+                   if mode-init then perform cycle-speed-cap end-if
+               when sdl-scancode-f9
+                   set screenshot-requested to true
+               when sdl-event-key-scancode = scancode-down
+                       or sdl-scancode-s
+                   if mode-initials
+                       then perform initials-letter-down
+                       else set control-down to true
+                   end-if
+               when sdl-event-key-scancode = scancode-left
+                   if mode-initials
+                       then perform initials-cursor-left
+                       else
+                           set control-left to true
+                           set event-left to true
+                   end-if
+      *        WASD drives lane 2 once simul-mode splits the cabinet in
+      *        two; otherwise it still doubles up on lane 1, same as
+      *        before simul-mode existed.
+               when sdl-scancode-a
+                   if mode-initials
+                       then perform initials-cursor-left
+                       else
+                           if simul-mode
+                               then set control2-left to true
+                               else
+                                   set control-left to true
+                                   set event-left to true
+                           end-if
+                   end-if
+               when sdl-event-key-scancode = scancode-right
+                   if mode-initials
+                       then perform initials-cursor-right
+                       else
+                           set control-right to true
+                           set event-right to true
+                   end-if
+               when sdl-scancode-d
+                   if mode-initials
+                       then perform initials-cursor-right
+                       else
+                           if simul-mode
+                               then set control2-right to true
+                               else
+                                   set control-right to true
+                                   set event-right to true
+                           end-if
+                   end-if
+               when sdl-event-key-scancode = scancode-up
+                       or sdl-scancode-w
+                   if mode-initials
+                       then perform initials-letter-up
+                       else set control-up to true
+                   end-if
+           end-evaluate
+           .
+
+       process-keyup.
+           evaluate true
+               when sdl-scancode-f1
+                   move space to operator-f1-flag
+               when sdl-event-key-scancode = scancode-down
+                       or sdl-scancode-s
+                   move space to control-down-flag
+               when sdl-event-key-scancode = scancode-left
+                   move space to control-left-flag
+               when sdl-scancode-a
+                   if simul-mode
+                       then move space to control2-left-flag
+                       else move space to control-left-flag
+                   end-if
+               when sdl-event-key-scancode = scancode-right
+                   move space to control-right-flag
+               when sdl-scancode-d
+                   if simul-mode
+                       then move space to control2-right-flag
+                       else move space to control-right-flag
+                   end-if
+               when sdl-event-key-scancode = scancode-up
+                       or sdl-scancode-w
+                   move space to control-up-flag
+           end-evaluate
+           .
+
+       process-cbuttondown.
+           if not demo-mode then move frame-start to idle-since end-if
+           if demo-mode then perform init-reset end-if
+           evaluate true
+               when sdl-cbutton-back
                    perform init-reset
-               when sdl-scancode-enter or sdl-scancode-return
-                   if mode-init then set mode-play to true end-if
-               when sdl-scancode-down or sdl-scancode-s
+               when sdl-cbutton-a or sdl-cbutton-start
+                   evaluate true
+                       when mode-init set mode-select to true
+                       when mode-select perform start-match
+                   end-evaluate
+               when sdl-cbutton-dpad-down
                    set control-down to true
-               when sdl-scancode-left or sdl-scancode-a
+               when sdl-cbutton-dpad-left
                    set control-left to true
                    set event-left to true
-               when sdl-scancode-right or sdl-scancode-d
+               when sdl-cbutton-dpad-right
                    set control-right to true
                    set event-right to true
-               when sdl-scancode-up or sdl-scancode-w
+               when sdl-cbutton-dpad-up
                    set control-up to true
            end-evaluate
            .
 
-       process-keyup.
+       process-cbuttonup.
            evaluate true
-               when sdl-scancode-down or sdl-scancode-s
+               when sdl-cbutton-dpad-down
                    move space to control-down-flag
-               when sdl-scancode-left or sdl-scancode-a
+               when sdl-cbutton-dpad-left
                    move space to control-left-flag
-               when sdl-scancode-right or sdl-scancode-d
+               when sdl-cbutton-dpad-right
                    move space to control-right-flag
-               when sdl-scancode-up or sdl-scancode-w
+               when sdl-cbutton-dpad-up
                    move space to control-up-flag
            end-evaluate
            .
+
+       process-caxismotion.
+           if not demo-mode then move frame-start to idle-since end-if
+           if demo-mode then perform init-reset end-if
+           evaluate true
+               when sdl-caxis-leftx
+                   evaluate true
+                       when sdl-event-caxis-value < -caxis-threshold
+                           set control-left to true
+                           move space to control-right-flag
+                           set event-left to true
+                       when sdl-event-caxis-value > caxis-threshold
+                           set control-right to true
+                           move space to control-left-flag
+                           set event-right to true
+                       when other
+                           move space to control-left-flag
+                           move space to control-right-flag
+                   end-evaluate
+               when sdl-caxis-lefty
+                   evaluate true
+                       when sdl-event-caxis-value < -caxis-threshold
+                           set control-up to true
+                           move space to control-down-flag
+                       when sdl-event-caxis-value > caxis-threshold
+                           set control-down to true
+                           move space to control-up-flag
+                       when other
+                           move space to control-up-flag
+                           move space to control-down-flag
+                   end-evaluate
+           end-evaluate
+           .
