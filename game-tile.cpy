@@ -33,21 +33,116 @@
                when ground-render-col-index = ground-col-count + 1
                    compute ground-src-rect-x = tile-size * 2
                    compute ground-src-rect-y = tile-size * 0
+               when ground-hazard(
+                       ground-render-row-index, ground-render-col-index)
+                   compute ground-src-rect-x = tile-size * 5
+                   compute ground-src-rect-y = tile-size * 4
+               when ground-bonus(
+                       ground-render-row-index, ground-render-col-index)
+                   compute ground-src-rect-x = tile-size * 6
+                   compute ground-src-rect-y = tile-size * 4
+      *    Rows 7-10 are the same shapes as rows 1-4, just painted in
+      *    the options screen's high-contrast palette.
+               when solid-left and solid-right and colorblind-mode
+                   compute ground-src-rect-y = tile-size * 8
                when solid-left and solid-right
                    compute ground-src-rect-y = tile-size * 2
+               when solid-left and colorblind-mode
+                   compute ground-src-rect-y = tile-size * 7
                when solid-left
                    compute ground-src-rect-y = tile-size * 1
+               when solid-right and colorblind-mode
+                   compute ground-src-rect-y = tile-size * 9
                when solid-right
                    compute ground-src-rect-y = tile-size * 3
+               when colorblind-mode
+                   compute ground-src-rect-y = tile-size * 10
                when other
                    compute ground-src-rect-y = tile-size * 4
            end-evaluate
            .
 
+      *    player-skin-index picks which row of player-texture to draw
+      *    from, chosen on the mode-select screen before start-match.
        choose-player-tile.
+           compute player-src-rect-y =
+               player-src-rect-h * (player-skin-index - 1)
            evaluate true
                when collision
                   compute player-src-rect-x = player-src-rect-w * 3
+               when other
+                  compute player-src-rect-x = player-src-rect-w * 8
+           end-evaluate
+           .
+
+       check-ground-left-2.
+           evaluate true
+               when ground-render-col-index = 1
+                   move ' ' to solid-left-flag
+               when ground-solid-2(
+                       ground-render-row-index,
+                       ground-render-col-index - 1)
+                   set solid-left to true
+               when other move ' ' to solid-left-flag
+           end-evaluate
+           .
+
+       check-ground-right-2.
+           evaluate true
+               when ground-render-col-index = ground-col-count
+                   move ' ' to solid-right-flag
+               when ground-solid-2(
+                       ground-render-row-index,
+                       ground-render-col-index + 1)
+                   set solid-right to true
+               when other move ' ' to solid-right-flag
+           end-evaluate
+           .
+
+       choose-ground-tile-2.
+           perform check-ground-left-2.
+           perform check-ground-right-2.
+           compute ground-src-rect-x = tile-size * 4
+           evaluate true
+               when ground-render-col-index = zero
+                   compute ground-src-rect-x = tile-size * 1
+                   compute ground-src-rect-y = tile-size * 6
+               when ground-render-col-index = ground-col-count + 1
+                   compute ground-src-rect-x = tile-size * 2
+                   compute ground-src-rect-y = tile-size * 0
+               when ground-hazard-2(
+                       ground-render-row-index, ground-render-col-index)
+                   compute ground-src-rect-x = tile-size * 5
+                   compute ground-src-rect-y = tile-size * 4
+               when ground-bonus-2(
+                       ground-render-row-index, ground-render-col-index)
+                   compute ground-src-rect-x = tile-size * 6
+                   compute ground-src-rect-y = tile-size * 4
+      *    Rows 7-10 are the same shapes as rows 1-4, just painted in
+      *    the options screen's high-contrast palette.
+               when solid-left and solid-right and colorblind-mode
+                   compute ground-src-rect-y = tile-size * 8
+               when solid-left and solid-right
+                   compute ground-src-rect-y = tile-size * 2
+               when solid-left and colorblind-mode
+                   compute ground-src-rect-y = tile-size * 7
+               when solid-left
+                   compute ground-src-rect-y = tile-size * 1
+               when solid-right and colorblind-mode
+                   compute ground-src-rect-y = tile-size * 9
+               when solid-right
+                   compute ground-src-rect-y = tile-size * 3
+               when colorblind-mode
+                   compute ground-src-rect-y = tile-size * 10
+               when other
+                   compute ground-src-rect-y = tile-size * 4
+           end-evaluate
+           .
+
+       choose-player-tile-2.
+           evaluate true
+               when collision-2
+                  compute player-src-rect-x = player-src-rect-w * 3
                   compute player-src-rect-y = player-src-rect-h * 0
                when other
                   compute player-src-rect-x = player-src-rect-w * 8
