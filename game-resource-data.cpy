@@ -8,17 +8,65 @@
            copy game-asset-finish.
            copy game-asset-font.
            copy game-asset-ground.
+           copy game-asset-ground-holiday.
            copy game-asset-menu.
+           copy game-asset-menu-holiday.
            copy game-asset-player.
            copy game-asset-wall.
 
+           01 blip-sound usage pointer.
+           01 impact-sound usage pointer.
+           01 landing-sound usage pointer.
+           01 music-track usage pointer.
+
+           copy game-asset-blip.
+           copy game-asset-impact.
+           copy game-asset-landing.
+           copy game-asset-music.
+
+      *    load-texture-data/load-sound-data/load-music-data in
+      *    game-util.cbl all declare their linkage `dat` parameter as
+      *    pic x(1000000) -- an asset that grows past this silently
+      *    overflows it, so check-asset-sizes below guards the line.
+           78 asset-data-max-bytes value 1000000.
+
+           01 game-controller usage pointer.
+           01 controller-count binary-long.
+           01 controller-index binary-long.
+           01 is-game-controller binary-long.
+           78 caxis-threshold value 8000.
+
+      *    Felt through the stick, not just seen on screen, for the
+      *    same landing/collision edge-detections choose-player-tile
+      *    already watches for.
+           78 rumble-landing-strength value 20000.
+           78 rumble-impact-strength value 45000.
+           78 rumble-duration-ms value 200.
+           01 rumble-result binary-long.
+
            01 renderer usage pointer.
            01 seed binary-long.
-           78 tile-size value 70.
+           01 sdl-init-flags binary-long.
+      *    Defaults below match the narrow cabinet; config-file.cpy's
+      *    init-config can override any of these for a wider screen.
+           01 tile-size binary-long value 70.
            01 win usage pointer.
-           78 win-h value 980.
-           78 win-w value tile-size * (ground-col-count + 2).
-           78 game-w value tile-size * ground-col-count.
+           01 win-h binary-long value 980.
+           01 win-w binary-long value 770.
+           01 game-w binary-long value 630.
+
+      *    Simultaneous mode's lane 2 runs the same playfield at half
+      *    scale so it fits in the right half of the cabinet screen
+      *    without any separate clipping/viewport math.
+           01 tile-size-2 binary-long.
+           01 game-w-half binary-long.
+
+           01 scancode-left binary-long value 80.
+           01 scancode-right binary-long value 79.
+           01 scancode-up binary-long value 82.
+           01 scancode-down binary-long value 81.
+           01 scancode-confirm binary-long value 40.
+           01 scancode-escape binary-long value 41.
            copy sdl-rect replacing leading ==sdl== by ==finish-src==.
            copy sdl-rect replacing leading ==sdl== by ==finish-dst==.
            copy sdl-rect replacing leading ==sdl== by ==ground-src==.
@@ -27,6 +75,8 @@
            copy sdl-rect replacing leading ==sdl== by ==menu-dst==.
            copy sdl-rect replacing leading ==sdl== by ==player-src==.
            copy sdl-rect replacing leading ==sdl== by ==player-dst==.
+           copy sdl-rect replacing leading ==sdl== by ==player2-dst==.
+           copy sdl-rect replacing leading ==sdl== by ==ghost-dst==.
            copy sdl-rect replacing leading ==sdl== by ==stat==.
 
            01 solid-sides.
@@ -44,6 +94,12 @@
                88 step-frame-fall value -2.
                88 step-frame-land value -1.
                88 step-frame-walk value 0 thru step-frame-count - 1.
+      *    Lane 2 only needs the fall/land edge-detection step-frame
+      *    gives lane 1 -- the walk-cycle range above is unused by
+      *    either lane today, so it isn't duplicated here.
+           01 step-frame-2 binary-long value -2.
+               88 step-frame-2-fall value -2.
+               88 step-frame-2-land value -1.
            01 direction-flag binary-long value 0.
                88 direction-left value 1.
                88 direction-right value 0.
