@@ -0,0 +1,68 @@
+      *    Periodic snapshot of the in-progress run, so a power blip
+      *    mid-run doesn't erase the attempt from the day's records.
+       save-checkpoint.
+           if frame-start >= checkpoint-next-save then
+               compute checkpoint-next-save =
+                   frame-start + checkpoint-interval-ms
+               move function current-date(1:8) to checkpoint-date
+               move match-start-time to checkpoint-start-time
+               move distance to checkpoint-distance
+               move score to checkpoint-score
+               move decimal-time to checkpoint-time
+               move spaces to checkpoint-mode
+               if practice-mode
+                   then set checkpoint-mode-practice to true
+               end-if
+               if daily-challenge
+                   then set checkpoint-mode-daily to true
+               end-if
+               if hard-mode then set checkpoint-mode-hard to true end-if
+               if pattern-mode
+                   then set checkpoint-mode-pattern to true
+               end-if
+               open output checkpoint-file
+               write checkpoint-record
+               close checkpoint-file
+           end-if
+           .
+
+       clear-checkpoint.
+           open output checkpoint-file
+           close checkpoint-file
+           move zero to checkpoint-next-save
+           .
+
+      *    Runs once at startup -- a leftover checkpoint means the
+      *    previous session never reached finish-match, so recover it
+      *    into RUNLOG as its own record before the slate is wiped.
+       recover-checkpoint.
+           open input checkpoint-file
+           if checkpoint-file-ok then
+               read checkpoint-file
+                   at end continue
+                   not at end perform log-recovered-run
+               end-read
+               close checkpoint-file
+           end-if
+           perform clear-checkpoint
+           .
+
+       log-recovered-run.
+           move checkpoint-date to runlog-date
+           move checkpoint-start-time to runlog-start-time
+      *    No true end time survives a crash -- the recovery moment
+      *    (now, at the next startup) is the closest thing on record.
+           move function current-date(9:6) to runlog-end-time
+           move checkpoint-distance to runlog-distance
+           move checkpoint-score to runlog-score
+           move checkpoint-time to runlog-elapsed-time
+           move checkpoint-mode to runlog-mode
+           set runlog-recovered to true
+           move space to runlog-credit-flag
+           open extend runlog-file
+           if not runlog-file-ok then
+               open output runlog-file
+           end-if
+           write runlog-record
+           close runlog-file
+           .
