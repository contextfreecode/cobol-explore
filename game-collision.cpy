@@ -15,10 +15,25 @@
            move ground-cell(
                ground-render-row-index, ground-render-col-index
            ) to ground-gen
-           if ground-gen-solid then set collision to true end-if
+           evaluate true
+               when ground-gen-solid set collision to true
+               when ground-gen-hazard
+                   set collision to true
+                   set hazard-hit to true
+               when ground-gen-bonus perform collect-bonus
+           end-evaluate
+           .
+
+       collect-bonus.
+           add bonus-score-bonus to score
+           move space to ground-cell(
+               ground-render-row-index, ground-render-col-index
+           )
            .
 
        check-collision-feet.
+           move space to just-landed-flag
+           move space to hazard-hit-flag
            if ground-render-offset-y >= tile-size then
                move ' ' to collision-flag
                move -1 to collision-offset-x
@@ -29,11 +44,31 @@
                    move 1 to collision-offset-x
                    perform check-collision-foot
                end-if
-               if not collision
-                   then set step-frame-fall to true
+               if not collision then
+                   set step-frame-fall to true
+                   perform check-near-miss
                end-if
                if collision and step-frame-fall then
                    set step-frame-land to true
+                   set just-landed to true
+                   perform play-landing-sound
+               end-if
+           end-if
+           .
+
+      *    check-ground-left/-right (game-tile.cpy) already compute
+      *    left/right solidity for art selection; reused here against
+      *    the foot's own row/column so threading a single-tile-wide
+      *    gap earns a bonus beyond just the raw distance underneath
+      *    it. Gated on the row changing so hovering over the same gap
+      *    for several frames doesn't pay out repeatedly.
+       check-near-miss.
+           if ground-render-row-index not = near-miss-last-row then
+               perform check-ground-left
+               perform check-ground-right
+               if solid-left and solid-right then
+                   add near-miss-score-bonus to score
+                   move ground-render-row-index to near-miss-last-row
                end-if
            end-if
            .
@@ -43,14 +78,15 @@
            move distance to distance-old
            perform check-collision-feet
            if not step-frame-land then
-               add 0.01 to time-count
+               add 0.01 to decimal-time
            end-if
            if not collision then
                add 1 to collision-free-time
                add speed to distance
                perform update-score
       *        display collision-free-time ' ' speed
-               if collision-free-time > 10 and speed < 10 then
+               if collision-free-time > 10
+                       and speed < speed-cap-limit then
                    add 1 to speed
                    move zero to collision-free-time
                end-if
@@ -61,6 +97,19 @@
                perform update-score
                move tile-size to ground-render-offset-y
                move zero to collision-free-time speed
+               if just-landed then
+                   add 1 to landing-count
+               end-if
+               if hazard-hit then
+                   perform play-impact-sound
+                   perform end-run
+               else
+                   if just-landed and hard-mode
+                           and landing-count >= landing-limit then
+                       perform play-impact-sound
+                       perform end-run
+                   end-if
+               end-if
       *    Need more math if we can move more than a tile per frame.
            else if ground-render-offset-y >= tile-size or collision then
       *        Move ground up
@@ -73,8 +122,253 @@
                perform ground-fill
       *        perform print-ground
            end-if
+           if not demo-mode then
+               perform check-milestones
+               perform check-split
+               perform save-checkpoint
+           end-if
+           perform check-limits
+           .
+
+       check-limits.
+           if mode-play
+                   and (
+                       (distance-limit > 0
+                           and distance >= distance-limit)
+                       or (time-limit > 0
+                           and decimal-time >= time-limit)
+                   ) then
+               perform end-run
+           end-if
+           .
+
+       process-resume.
+           compute resume-count =
+               (resume-until - frame-start) / 1000 + 1
+           if frame-start >= resume-until then
+               set mode-play to true
+           end-if
+           .
+
+       check-idle.
+           if mode-init
+                   and frame-start - idle-since > attract-idle-ms then
+               perform start-demo
+           end-if
+           if mode-finish and demo-mode
+                   and frame-start - idle-since > attract-finish-ms then
+               perform init-reset
+           end-if
+           .
+
+       start-demo.
+           set demo-mode to true
+           perform start-match
+           .
+
+       start-match.
+           move function current-date(9:6) to match-start-time
+           move 1 to current-player
+           evaluate true
+               when practice-mode move practice-match-seed to match-seed
+               when daily-challenge
+                   move function numval(today-date) to match-seed
+               when other call 'SDL_GetTicks' returning match-seed
+           end-evaluate
+           move function random(match-seed) to random-value
+           if pattern-mode then perform open-pattern end-if
+           perform play-music
+           perform reset-ghost
+           set mode-play to true
+           .
+
+       start-player-turn.
+           move function random(match-seed) to random-value
+           if pattern-mode then
+               perform close-pattern
+               perform open-pattern
+           end-if
+           perform init-rect
+           move zeros to distance decimal-time score distance-old
+           move 1 to speed
+           move zero to collision-free-time ground-render-offset-y
+           move zero to landing-count
+           move zero to near-miss-last-row
+           move 1 to ground-row-index
+           move split-distance-mark to split-next-mark
+           set step-frame-fall to true
+           perform reset-ghost
+           set mode-play to true
+           .
+
+       save-player-turn.
+           move distance to player-distance(current-player)
+           move score to player-score(current-player)
+           move decimal-time to player-time(current-player)
+           .
+
+       end-run.
+      *    A frame where both lanes cross their end condition at once
+      *    would otherwise run this twice -- once from move-things,
+      *    once from move-things-2 -- since mode-play doesn't flip to
+      *    something else until the evaluate below runs.
+           if mode-play then
+               evaluate true
+                   when simul-mode
+                       perform save-player-turn
+                       perform save-player-turn-2
+                       perform finish-match
+                   when two-player and current-player = 1
+                       perform save-player-turn
+                       add 1 to current-player
+                       perform start-player-turn
+                   when two-player
+                       perform save-player-turn
+                       perform finish-match
+                   when other
+                       perform finish-match
+               end-evaluate
+           end-if
+           .
+
+       finish-match.
+           if pattern-mode then perform close-pattern end-if
+           move frame-start to idle-since
+           perform stop-music
+           perform check-qualifies
+           perform clear-checkpoint
            .
 
        update-score.
            compute score = score + 0.01 * (distance - distance-old) ** 2
            .
+
+      *    Lane 2's own collision/scoring pipeline, at the half-scale
+      *    tile-size-2 lane-2 runs at. No milestone tracking here --
+      *    that badge mechanism is scoped to the single main lane.
+       check-collision-foot-2.
+           compute collision-offset-x =
+               player2-dst-rect-x + player2-dst-rect-w / 2
+               + collision-offset-x * (
+                   player2-dst-rect-w / 2 - collision-inset-2
+               )
+           compute collision-offset-y =
+               player2-dst-rect-y + player2-dst-rect-h
+           compute ground-render-row-index =
+               ground-render-row-start
+               + (collision-offset-y + ground-render-offset-y-2)
+                   / tile-size-2
+           compute ground-render-col-index =
+               1 + collision-offset-x / tile-size-2
+           move ground-cell-2(
+               ground-render-row-index, ground-render-col-index
+           ) to ground-gen
+           evaluate true
+               when ground-gen-solid set collision-2 to true
+               when ground-gen-hazard
+                   set collision-2 to true
+                   set hazard-hit-2 to true
+               when ground-gen-bonus perform collect-bonus-2
+           end-evaluate
+           .
+
+       collect-bonus-2.
+           add bonus-score-bonus to score-2
+           move space to ground-cell-2(
+               ground-render-row-index, ground-render-col-index
+           )
+           .
+
+       check-collision-feet-2.
+           move space to just-landed-2-flag
+           move space to hazard-hit-2-flag
+           if ground-render-offset-y-2 >= tile-size-2 then
+               move ' ' to collision-2-flag
+               move -1 to collision-offset-x
+               perform check-collision-foot-2
+               if not collision-2
+                       and player2-dst-rect-x + player2-dst-rect-w
+                           < game-w-half then
+                   move 1 to collision-offset-x
+                   perform check-collision-foot-2
+               end-if
+               if not collision-2
+                   then set step-frame-2-fall to true
+               end-if
+               if collision-2 and step-frame-2-fall then
+                   set step-frame-2-land to true
+                   set just-landed-2 to true
+                   perform play-landing-sound
+               end-if
+           end-if
+           .
+
+       move-things-2.
+           add speed-2 to ground-render-offset-y-2
+           move distance-2 to distance-old-2
+           perform check-collision-feet-2
+           add 0.01 to decimal-time-2
+           if not collision-2 then
+               add 1 to collision-free-time-2
+               add speed-2 to distance-2
+               perform update-score-2
+               if collision-free-time-2 > 10
+                       and speed-2 < speed-cap-limit then
+                   add 1 to speed-2
+                   move zero to collision-free-time-2
+               end-if
+           end-if
+           if collision-2 then
+               compute distance-2 =
+                   distance-2 + speed-2 + tile-size-2
+                       - ground-render-offset-y-2
+               perform update-score-2
+               move tile-size-2 to ground-render-offset-y-2
+               move zero to collision-free-time-2 speed-2
+               if just-landed-2 then
+                   add 1 to landing-count-2
+               end-if
+               if hazard-hit-2 then
+                   perform play-impact-sound
+                   perform end-run
+               else
+                   if just-landed-2 and hard-mode
+                           and landing-count-2 >= landing-limit then
+                       perform play-impact-sound
+                       perform end-run
+                   end-if
+               end-if
+           else if ground-render-offset-y-2 >= tile-size-2
+                   or collision-2 then
+               perform copy-row-2 varying ground-render-row-index
+                   from 1 by 1
+                   until ground-render-row-index = ground-row-count
+               subtract tile-size-2 from ground-render-offset-y-2
+               subtract 1 from ground-row-index-2
+               perform ground-fill-2
+           end-if
+           perform check-limits-2
+           .
+
+       check-limits-2.
+           if mode-play
+                   and (
+                       (distance-limit > 0
+                           and distance-2 >= distance-limit)
+                       or (time-limit > 0
+                           and decimal-time-2 >= time-limit)
+                   ) then
+               perform end-run
+           end-if
+           .
+
+       save-player-turn-2.
+           move distance-2 to player-distance(2)
+           move score-2 to player-score(2)
+           move decimal-time-2 to player-time(2)
+           .
+
+       update-score-2.
+           compute score-2 =
+               score-2 + 0.01 * (distance-2 - distance-old-2) ** 2
+           .
