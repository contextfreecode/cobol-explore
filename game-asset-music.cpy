@@ -0,0 +1,2 @@
+       01 music-asset-data-size binary-long value 16.
+       01 music-asset-data pic x(16) value low-value.
