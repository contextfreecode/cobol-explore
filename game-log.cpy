@@ -0,0 +1,23 @@
+       log-run.
+           move function current-date(1:8) to runlog-date
+           move match-start-time to runlog-start-time
+           move function current-date(9:6) to runlog-end-time
+           move qualifying-distance to runlog-distance
+           move qualifying-score to runlog-score
+           move qualifying-time to runlog-elapsed-time
+           move spaces to runlog-mode
+           if practice-mode then set runlog-mode-practice to true end-if
+           if daily-challenge then set runlog-mode-daily to true end-if
+           if hard-mode then set runlog-mode-hard to true end-if
+           if pattern-mode then set runlog-mode-pattern to true end-if
+           if match-used-credit
+               then set runlog-credit-used to true
+               else move space to runlog-credit-flag
+           end-if
+           open extend runlog-file
+           if not runlog-file-ok then
+               open output runlog-file
+           end-if
+           write runlog-record
+           close runlog-file
+           .
