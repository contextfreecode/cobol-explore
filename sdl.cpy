@@ -0,0 +1,6 @@
+       78 sdl-init-video value 32.
+       78 sdl-init-audio value 16.
+       78 sdl-init-gamecontroller value 8192.
+       78 sdl-init-joystick value 512.
+       78 sdl-init-haptic value 4096.
+       78 sdl-renderer-accelerated value 2.
