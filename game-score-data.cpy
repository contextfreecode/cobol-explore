@@ -0,0 +1,7 @@
+           fd hiscore-file.
+           01 hiscore-record.
+               05 hiscore-date pic x(08).
+               05 hiscore-distance binary-long.
+               05 hiscore-score pic 9(9)v9(2) packed-decimal.
+               05 hiscore-time pic 9(9)v9(2) packed-decimal.
+               05 hiscore-initials pic x(03).
