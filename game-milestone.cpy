@@ -0,0 +1,48 @@
+       init-milestones.
+           move spaces to milestone-flags
+           open input milestone-file
+           if milestone-file-ok then
+               read milestone-file
+                   at end continue
+                   not at end move milestone-record to milestone-flags
+               end-read
+               close milestone-file
+           end-if
+           .
+
+       check-milestones.
+           perform check-milestone
+               varying milestone-index from 1 by 1
+               until milestone-index > milestone-count
+           .
+
+       check-milestone.
+           if not milestone-hit(milestone-index)
+                   and distance >= milestone-threshold(milestone-index)
+                   then
+               set milestone-hit(milestone-index) to true
+               perform save-milestones
+               move milestone-threshold(milestone-index)
+                   to milestone-badge-value
+               set milestone-badge to true
+               compute milestone-badge-until =
+                   frame-start + milestone-badge-ms
+           end-if
+           .
+
+       save-milestones.
+           move milestone-flags to milestone-record
+           open output milestone-file
+           write milestone-record
+           close milestone-file
+           .
+
+       check-split.
+           if distance >= split-next-mark then
+               move distance to split-badge-distance
+               move decimal-time to split-badge-time
+               set split-badge to true
+               compute split-badge-until = frame-start + split-badge-ms
+               add split-distance-mark to split-next-mark
+           end-if
+           .
