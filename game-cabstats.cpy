@@ -0,0 +1,35 @@
+      *    Runs once at startup -- folds whatever the cabinet had
+      *    already racked up before this boot into the session's
+      *    running totals, the same way recover-checkpoint folds in an
+      *    interrupted run.
+       load-cabstats.
+           open input cabstats-file
+           if cabstats-file-ok then
+               read cabstats-file
+                   at end continue
+                   not at end
+                       move cabstats-plays to total-plays-count
+                       move cabstats-credits to total-credits-collected
+                       move cabstats-ms to cabstats-ms-base
+               end-read
+               close cabstats-file
+           end-if
+           .
+
+      *    Periodic snapshot of the lifetime counters, mirroring
+      *    save-checkpoint's timer idiom, so a power blip loses at most
+      *    a few seconds of plays/credits/uptime rather than the whole
+      *    cabinet history.
+       save-cabstats.
+           if frame-start >= cabstats-next-save then
+               compute cabstats-next-save =
+                   frame-start + cabstats-interval-ms
+               move total-plays-count to cabstats-plays
+               move total-credits-collected to cabstats-credits
+               compute cabstats-ms =
+                   cabstats-ms-base + frame-start - cabinet-start-ticks
+               open output cabstats-file
+               write cabstats-record
+               close cabstats-file
+           end-if
+           .
