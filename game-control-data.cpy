@@ -18,21 +18,29 @@
                05 event-right-flag pic x value space.
                    88 event-right value 'Y'.
 
-           78 ground-col-count value 9.
+      *    Per-install playfield width; config-file.cpy's init-config
+      *    can override the default below, up to ground-col-count-max.
+           01 ground-col-count binary-long value 9.
+           78 ground-col-count-max value 16.
            78 ground-row-count value 30.
            78 ground-row-show-count value 12.
            01 ground-gen pic x value space.
                88 ground-gen-empty value ' '.
                88 ground-gen-solid value 'S'.
+               88 ground-gen-hazard value 'H'.
+               88 ground-gen-bonus value 'B'.
            01 ground-col-index binary-long.
            01 ground-row-index binary-long value 1.
            01 ground-render-col-index binary-long.
            01 ground-render-row-index binary-long.
            01 ground-render-row-start binary-long value 10.
            01 ground-rows occurs ground-row-count times.
-               05 ground-cells occurs ground-col-count times.
+               05 ground-cells occurs 1 to 16 times
+                       depending on ground-col-count.
                    10 ground-cell pic x.
                        88 ground-solid value 'S'.
+                       88 ground-hazard value 'H'.
+                       88 ground-bonus value 'B'.
 
            01 ground-render-offset-y binary-long value 0.
 
@@ -48,6 +56,12 @@
 
            01 speed binary-long value 1.
 
+           01 speed-cap-flag pic x value 'n'.
+               88 speed-cap-normal value 'n'.
+               88 speed-cap-high value 'h'.
+               88 speed-cap-uncapped value 'u'.
+           01 speed-cap-limit binary-long value 10.
+
            01 stats.
                05 distance binary-long.
                05 distance-old binary-long.
@@ -58,6 +72,358 @@
                88 mode-init value 'i'.
                88 mode-play value 'p'.
                88 mode-finish value 'f'.
+               88 mode-paused value 'z'.
+               88 mode-initials value 'n'.
+               88 mode-resuming value 'r'.
+               88 mode-select value 's'.
+               88 mode-maintenance value 'm'.
+
+      *    Service-menu combo -- hold F1, then press F2 -- so a player
+      *    idly mashing function keys can't wander into the operator
+      *    dashboard the way a single hotkey could.
+           01 operator-f1-flag pic x value space.
+               88 operator-f1-down value 'Y'.
+           01 total-plays-count binary-long value 0.
+           01 total-credits-collected binary-long value 0.
+           01 cabinet-start-ticks binary-long value 0.
+           01 maintenance-hours binary-long value 0.
+           01 maintenance-plays-display pic z(8)9.
+           01 maintenance-credits-display pic z(8)9.
+           01 maintenance-hours-display pic z(6)9.
+
+      *    Lets the operator dashboard show true lifetime totals
+      *    instead of just this power-cycle's -- cabstats-ms-base is
+      *    the milliseconds run up before this boot, loaded once by
+      *    load-cabstats and added back in by render-maintenance.
+      *    See game-cabstats.cpy.
+           01 cabstats-next-save binary-long value 0.
+           78 cabstats-interval-ms value 10000.
+           01 cabstats-ms-base binary-long value 0.
+           01 cabstats-file-status pic x(02).
+               88 cabstats-file-ok value '00'.
+
+      *    A short 3-2-1 countdown between unpausing and handing control
+      *    back to move-things, so the ground isn't already falling the
+      *    instant a player unpauses.
+           01 resume-until binary-long value 0.
+           78 resume-countdown-ms value 3000.
+           01 resume-count binary-long value 0.
+           01 resume-count-display pic 9.
+
+           01 two-player-flag pic x value space.
+               88 two-player value 'Y'.
+           01 current-player binary-long value 1.
+           01 finish-player-index binary-long.
+
+      *    Simultaneous mode always implies two-player, so the existing
+      *    determine-winner/qualify/finish-screen machinery just works
+      *    on player-stats(1)/(2) once each lane saves its own turn.
+           01 simul-mode-flag pic x value space.
+               88 simul-mode value 'Y'.
+           01 control2-left-flag pic x value space.
+               88 control2-left value 'Y'.
+           01 control2-right-flag pic x value space.
+               88 control2-right value 'Y'.
+
+           01 ground-row-index-2 binary-long value 1.
+           01 ground-rows-2 occurs ground-row-count times.
+               05 ground-cells-2 occurs 1 to 16 times
+                       depending on ground-col-count.
+                   10 ground-cell-2 pic x.
+                       88 ground-solid-2 value 'S'.
+                       88 ground-hazard-2 value 'H'.
+                       88 ground-bonus-2 value 'B'.
+
+           01 ground-render-offset-y-2 binary-long value 0.
+
+           01 collision-2-flag pic x value ' '.
+               88 collision-2 value 'Y'.
+           01 collision-free-time-2 binary-long value 0.
+           78 collision-inset-2 value 15.
+
+           01 speed-2 binary-long value 1.
+
+           01 stats-2.
+               05 distance-2 binary-long.
+               05 distance-old-2 binary-long.
+               05 score-2 pic 9(9)v9(2) packed-decimal.
+               05 decimal-time-2 pic 9(9)v9(2) packed-decimal.
+
+           01 landing-count-2 binary-long value 0.
+           01 just-landed-2-flag pic x value space.
+               88 just-landed-2 value 'Y'.
+           01 hazard-hit-2-flag pic x value space.
+               88 hazard-hit-2 value 'Y'.
+
+           01 hard-mode-flag pic x value space.
+               88 hard-mode value 'Y'.
+           01 landing-limit binary-long value 1.
+           01 landing-count binary-long value 0.
+           01 just-landed-flag pic x value space.
+               88 just-landed value 'Y'.
+           01 hazard-hit-flag pic x value space.
+               88 hazard-hit value 'Y'.
+           78 bonus-score-bonus value 5.00.
+
+      *    check-ground-left/-right (game-tile.cpy) already compute
+      *    left/right solidity for art selection; check-near-miss in
+      *    game-collision.cpy reuses them against the foot's own
+      *    row/column to reward threading a single-tile-wide gap.
+           78 near-miss-score-bonus value 2.00.
+           01 near-miss-last-row binary-long value 0.
+
+           01 difficulty-flag pic x value 'n'.
+               88 difficulty-easy value 'e'.
+               88 difficulty-normal value 'n'.
+               88 difficulty-hard value 'h'.
+           01 ground-spawn-pct float-long value 0.05.
+           01 ground-gate-factor binary-long value 2.
+
+      *    Climbs the spawn chance gradually with distance covered, on
+      *    top of whatever flat rate apply-difficulty picked, so a long
+      *    run keeps getting harder instead of staying exactly as easy
+      *    as the first few seconds.
+           78 difficulty-ramp-rate value 0.000002.
+           78 difficulty-ramp-max value 0.05.
+           01 ground-spawn-pct-effective float-long.
+
+           01 pattern-mode-flag pic x value space.
+               88 pattern-mode value 'Y'.
+           01 pattern-file-status pic x(02).
+               88 pattern-file-ok value '00'.
+               88 pattern-file-eof value '10'.
+      *    Width baked into pattern-line's PIC in game-pattern-data.cpy
+      *    -- open-pattern checks this against a runtime ground-col-
+      *    count that the CONFIG file lets an operator change per
+      *    cabinet.
+           78 pattern-col-count value 9.
+
+           01 config-file-status pic x(02).
+               88 config-file-ok value '00'.
+
+           01 runlog-file-status pic x(02).
+               88 runlog-file-ok value '00'.
+
+           01 daily-challenge-flag pic x value space.
+               88 daily-challenge value 'Y'.
+
+      *    Menu/option prompts are drawn through draw-stat's letter
+      *    tiles rather than baked into menu-texture's art, so they can
+      *    switch language without a new art asset.
+           01 language-flag pic x value 'E'.
+               88 language-english value 'E'.
+               88 language-spanish value 'S'.
+
+      *    Same sprite sheet, a second high-contrast ground row for
+      *    players who can't easily tell the default colors apart.
+           01 colorblind-mode-flag pic x value space.
+               88 colorblind-mode value 'Y'.
+
+      *    Operator key-switch integration -- independent of the coin
+      *    mechanism and the K hotkey's manual toggle; while the
+      *    physical switch is on, it simply forces free-play, the same
+      *    way a real key-switch on the control panel would.
+           01 freeplay-switch-flag pic x value space.
+               88 freeplay-switch-on value 'Y'.
+
+      *    Loyalty-card reader integration -- see poll-loyalty-card in
+      *    game-loyalty.cpy for where loyalty-scan-id gets filled.
+           01 loyalty-scan-id pic x(12) value space.
+           01 loyalty-card-flag pic x value space.
+               88 loyalty-card-known value 'Y'.
+           01 loyalty-best-distance binary-long value 0.
+           01 loyalty-best-score pic 9(9)v9(2) packed-decimal value 0.
+           01 loyalty-best-time pic 9(9)v9(2) packed-decimal value 0.
+           01 loyalty-file-status pic x(02).
+               88 loyalty-file-ok value '00'.
+               88 loyalty-file-not-exist value '35'.
+
+      *    Fixed seed so a practice run lands on the exact same layout
+      *    every time -- not date-derived, unlike the daily challenge.
+           01 practice-mode-flag pic x value space.
+               88 practice-mode value 'Y'.
+           78 practice-match-seed value 139831.
+
+      *    Chosen on the mode-select screen shown once a credit is
+      *    spent, before start-match hands off to mode-play; picks
+      *    which row of player-texture choose-player-tile draws from.
+           01 player-skin-index binary-long value 1.
+           78 player-skin-count value 3.
+           01 skin-select-display pic 9.
+
+      *    Published to the shop's public leaderboard once a run
+      *    clears this distance, independent of whether it beats the
+      *    day's own best.
+           78 online-qualify-distance value 5000.
+           01 network-submit-result binary-long.
+
+      *    Per-install pacing target for end-step's frame delay;
+      *    config-file.cpy's init-config can lower it for an older,
+      *    slower cabinet.
+           01 frame-target-ms binary-long value 10.
+
+           01 credits binary-long value 0.
+           01 credits-display pic z9.
+           01 free-play-flag pic x value space.
+               88 free-play value 'Y'.
+           01 match-used-credit-flag pic x value space.
+               88 match-used-credit value 'Y'.
+
+           01 demo-mode-flag pic x value space.
+               88 demo-mode value 'Y'.
+           01 idle-since binary-long value 0.
+           78 attract-idle-ms value 15000.
+           78 attract-finish-ms value 4000.
+
+      *    Ramps a dark overlay in over the static menu the longer it
+      *    sits untouched, so the panel isn't holding one bright image
+      *    for the whole 15 seconds before start-demo takes over.
+           78 idle-dim-start-ms value 5000.
+           78 idle-dim-max-alpha value 160.
+           01 idle-dim-alpha binary-long value 0.
+           01 match-seed binary-long value 0.
+           01 match-start-time pic x(06).
+           01 player-stats occurs 2 times.
+               05 player-distance binary-long.
+               05 player-score pic 9(9)v9(2) packed-decimal.
+               05 player-time pic 9(9)v9(2) packed-decimal.
+
+           01 today-best.
+               05 today-best-distance binary-long.
+               05 today-best-score pic 9(9)v9(2) packed-decimal.
+               05 today-best-time pic 9(9)v9(2) packed-decimal.
+               05 today-best-initials pic x(03).
+           01 qualifying-distance binary-long.
+           01 qualifying-score pic 9(9)v9(2) packed-decimal.
+           01 qualifying-time pic 9(9)v9(2) packed-decimal.
+           01 entered-initials pic x(03) value 'AAA'.
+           01 initials-cursor binary-long value 1.
+           01 initials-ordinal binary-long.
+           01 hiscore-file-status pic x(02).
+               88 hiscore-file-ok value '00'.
+               88 hiscore-file-not-found value '23'.
+               88 hiscore-file-not-exist value '35'.
+           01 today-date pic x(08).
 
            01 frame-start binary-long.
            01 frame-time binary-long.
+           01 frame-elapsed-ms binary-long value 0.
+           01 ms-display pic zz9.
+           01 fps-value binary-long value 0.
+           01 fps-display pic zz9.
+
+           01 debug-overlay-flag pic x value space.
+               88 debug-overlay value 'Y'.
+
+           01 screenshot-flag pic x value space.
+               88 screenshot-requested value 'Y'.
+           01 screenshot-filename pic x(24).
+           01 screenshot-result binary-long.
+
+      *    Holiday window is inclusive MMDD, checked against the
+      *    cabinet's own clock -- no special build needed each year.
+           01 holiday-theme-flag pic x value space.
+               88 holiday-theme value 'Y'.
+           01 today-mmdd pic 9(04).
+           78 holiday-start-mmdd value 1201.
+           78 holiday-end-mmdd value 1231.
+
+           78 milestone-count value 4.
+           01 milestone-threshold-values.
+               05 milestone-threshold-1 binary-long value 5000.
+               05 milestone-threshold-2 binary-long value 10000.
+               05 milestone-threshold-3 binary-long value 20000.
+               05 milestone-threshold-4 binary-long value 50000.
+           01 milestone-thresholds redefines milestone-threshold-values.
+               05 milestone-threshold binary-long occurs
+                   milestone-count times.
+           01 milestone-flags.
+               05 milestone-flag pic x occurs milestone-count times
+                   value space.
+                   88 milestone-hit value 'Y'.
+           01 milestone-index binary-long.
+           01 milestone-badge-value binary-long.
+           01 milestone-badge-flag pic x value space.
+               88 milestone-badge value 'Y'.
+           01 milestone-badge-until binary-long value 0.
+           78 milestone-badge-ms value 3000.
+           01 milestone-file-status pic x(02).
+               88 milestone-file-ok value '00'.
+
+      *    Redemption-ticket payout per milestone-threshold tier
+      *    cleared, pulsed through to the dispenser once a run ends.
+           01 ticket-award-values.
+               05 ticket-award-1 binary-long value 5.
+               05 ticket-award-2 binary-long value 10.
+               05 ticket-award-3 binary-long value 25.
+               05 ticket-award-4 binary-long value 50.
+           01 ticket-awards redefines ticket-award-values.
+               05 ticket-award binary-long occurs
+                   milestone-count times.
+           01 ticket-tier-index binary-long.
+           01 ticket-pulse-count binary-long value 0.
+           01 ticket-dispense-result binary-long.
+
+      *    Session-crash recovery: the current run's stats get written
+      *    to disk every few seconds during mode-play, so an outage
+      *    doesn't erase an in-progress attempt from the day's
+      *    records. See game-checkpoint.cpy.
+           01 checkpoint-next-save binary-long value 0.
+           78 checkpoint-interval-ms value 5000.
+           01 checkpoint-file-status pic x(02).
+               88 checkpoint-file-ok value '00'.
+               88 checkpoint-file-eof value '10'.
+
+      *    Day's top qualifying runs, cycled on screen for people in
+      *    line while mode-play is active -- reset alongside
+      *    today-best by init-highscore each startup.
+           78 spectator-top-count value 5.
+           01 spectator-entry-count binary-long value 0.
+           01 spectator-entries occurs spectator-top-count times.
+               05 spectator-distance binary-long.
+               05 spectator-score pic 9(9)v9(2) packed-decimal.
+           01 spectator-insert-index binary-long.
+           01 spectator-scan-index binary-long.
+           01 spectator-shift-top binary-long.
+           01 spectator-display-index binary-long value 1.
+           01 spectator-cycle-until binary-long value 0.
+           78 spectator-cycle-ms value 4000.
+
+      *    Unlike milestones, pace splits aren't persisted -- they
+      *    just re-fire every 1,000 units of every run so a player can
+      *    read off their split time as they pass it.
+           78 split-distance-mark value 1000.
+           01 split-next-mark binary-long value 1000.
+           01 split-badge-distance binary-long.
+           01 split-badge-time pic 9(9)v9(2) packed-decimal.
+           01 split-badge-flag pic x value space.
+               88 split-badge value 'Y'.
+           01 split-badge-until binary-long value 0.
+           78 split-badge-ms value 3000.
+
+           01 startup-message pic x(60).
+           01 startlog-file-status pic x(02).
+               88 startlog-file-ok value '00'.
+           01 sdl-init-result binary-long.
+
+           78 ghost-frame-max value 9000.
+           01 ghost-record-frames occurs ghost-frame-max times.
+               05 ghost-record-left-flag pic x.
+                   88 ghost-record-left value 'Y'.
+               05 ghost-record-right-flag pic x.
+                   88 ghost-record-right value 'Y'.
+           01 ghost-play-frames occurs ghost-frame-max times.
+               05 ghost-play-left-flag pic x.
+                   88 ghost-play-left value 'Y'.
+               05 ghost-play-right-flag pic x.
+                   88 ghost-play-right value 'Y'.
+           01 ghost-record-count binary-long value 0.
+           01 ghost-play-count binary-long value 0.
+           01 ghost-play-index binary-long value 1.
+           01 ghost-save-index binary-long.
+           01 ghost-available-flag pic x value space.
+               88 ghost-available value 'Y'.
+           78 ghost-alpha-value value 120.
+           01 ghost-file-status pic x(02).
+               88 ghost-file-ok value '00'.
+               88 ghost-file-eof value '10'.
