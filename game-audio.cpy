@@ -0,0 +1,39 @@
+       play-landing-sound.
+           call 'Mix_PlayChannel' using by value -1 landing-sound 0
+           end-call
+           if game-controller not equal null then
+               call 'SDL_GameControllerRumble' using
+                   by value game-controller
+                       rumble-landing-strength rumble-landing-strength
+                       rumble-duration-ms
+                   returning rumble-result
+               end-call
+           end-if
+           .
+
+       play-impact-sound.
+           call 'Mix_PlayChannel' using by value -1 impact-sound 0
+           end-call
+           if game-controller not equal null then
+               call 'SDL_GameControllerRumble' using
+                   by value game-controller
+                       rumble-impact-strength rumble-impact-strength
+                       rumble-duration-ms
+                   returning rumble-result
+               end-call
+           end-if
+           .
+
+       play-blip-sound.
+           call 'Mix_PlayChannel' using by value -1 blip-sound 0
+           end-call
+           .
+
+       play-music.
+           call 'Mix_PlayMusic' using by value music-track -1
+           end-call
+           .
+
+       stop-music.
+           call 'Mix_HaltMusic'
+           .
