@@ -0,0 +1,7 @@
+           fd ghost-file.
+      *    One fixed-width record per recorded frame of the current
+      *    personal-best run, in playing order -- rewritten whenever a
+      *    new best is confirmed on the initials-entry screen.
+           01 ghost-record.
+               05 ghost-rec-left-flag pic x.
+               05 ghost-rec-right-flag pic x.
